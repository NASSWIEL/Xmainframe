@@ -0,0 +1,14 @@
+      *================================================================*
+      * EXCPLOG - shared FD/record layout for the cross-program daily
+      * error/exception log. COPY this member into any program's
+      * FILE SECTION (right after its own FDs) so every program
+      * writes the same fixed-format exception record to DAILYLOG.
+      *================================================================*
+       FD  DAILY-ERROR-LOG-FILE.
+       01  EXCEPTION-LOG-RECORD.
+           05 EXLOG-PROGRAM-ID     PIC X(8).
+           05 EXLOG-DATE           PIC 9(8).
+           05 EXLOG-TIME           PIC 9(8).
+           05 EXLOG-STATUS-CODE    PIC X(2).
+           05 EXLOG-FILE-NAME      PIC X(20).
+           05 EXLOG-DESCRIPTION    PIC X(60).
