@@ -0,0 +1,10 @@
+      *================================================================*
+      * EXCPSEL - FILE-CONTROL entry for the shared cross-program
+      * daily error/exception log. COPY this member into any
+      * program's FILE-CONTROL paragraph so every program assigns
+      * the log file the same way and appends to the same dataset.
+      *================================================================*
+           SELECT DAILY-ERROR-LOG-FILE
+               ASSIGN TO 'DAILYLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXLOG-STATUS.
