@@ -0,0 +1,154 @@
+      *================================================================*
+      * PROGRAM-ID: EODDRIVE
+      * AUTHOR: XMAiNframe Test Suite
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE: End-of-day job-stream controller. Sequences the
+      *          nightly batch run - batch intake, payroll, customer
+      *          reporting, then inventory reorder - as a single
+      *          chain of CALLs instead of four separately-watched
+      *          job logs, gating each step on the called program's
+      *          RETURN-CODE the way a scheduler would gate on a
+      *          step condition code.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODDRIVE.
+       AUTHOR. XMAINFRAME-TEST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *--- A step is abandoned once any prior step in the chain
+      *--- comes back with a return code at or above this severity -
+      *--- matches BATCHJCL's own 4/8/12/16 warning-to-fatal scheme,
+      *--- so a step's own condition code means the same thing here
+      *--- as it does when that step is run standalone.
+       01  WS-ABORT-THRESHOLD     PIC S9(4) COMP VALUE 12.
+       01  WS-RUN-RETURN-CODE     PIC S9(4) COMP VALUE ZERO.
+       01  WS-CHAIN-ABORTED-SW    PIC X(1) VALUE 'N'.
+           88 WS-CHAIN-ABORTED    VALUE 'Y'.
+
+       01  WS-STEP-SUMMARY-TABLE.
+           05 WS-STEP-ENTRY OCCURS 4 TIMES INDEXED BY STEP-IDX.
+              10 WS-STEP-NAME       PIC X(8).
+              10 WS-STEP-RC         PIC S9(4) COMP.
+              10 WS-STEP-RESULT     PIC X(20).
+       01  WS-STEP-COUNT           PIC 9(2) VALUE ZERO.
+       01  WS-CURRENT-STEP         PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-BATCH-INTAKE
+           IF NOT WS-CHAIN-ABORTED
+               PERFORM 2100-RUN-PAYROLL
+           END-IF
+           IF NOT WS-CHAIN-ABORTED
+               PERFORM 2200-RUN-CUSTOMER-MGMT
+           END-IF
+           IF NOT WS-CHAIN-ABORTED
+               PERFORM 2300-RUN-INVENTORY
+           END-IF
+           PERFORM 8000-PRINT-RUN-SUMMARY
+           MOVE WS-RUN-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           DISPLAY '========================================='
+           DISPLAY 'END-OF-DAY JOB STREAM STARTING'
+           DISPLAY '========================================='
+           INITIALIZE WS-STEP-SUMMARY-TABLE.
+
+       2000-RUN-BATCH-INTAKE.
+           DISPLAY 'STEP 1: BATCH INTAKE (BATCHJCL)'
+           CALL 'BATCHJCL'
+               ON EXCEPTION
+                   DISPLAY 'BATCHJCL NOT FOUND IN RUN UNIT'
+                   MOVE 16 TO RETURN-CODE
+           END-CALL
+           MOVE 1 TO WS-CURRENT-STEP
+           MOVE 'BATCHJCL' TO WS-STEP-NAME(1)
+           MOVE RETURN-CODE TO WS-STEP-RC(1)
+           PERFORM 2900-EVALUATE-STEP-RC.
+
+       2100-RUN-PAYROLL.
+           DISPLAY 'STEP 2: PAYROLL (PAYROLL)'
+           CALL 'PAYROLL'
+               ON EXCEPTION
+                   DISPLAY 'PAYROLL NOT FOUND IN RUN UNIT'
+                   MOVE 16 TO RETURN-CODE
+           END-CALL
+           MOVE 2 TO WS-CURRENT-STEP
+           MOVE 'PAYROLL' TO WS-STEP-NAME(2)
+           MOVE RETURN-CODE TO WS-STEP-RC(2)
+           PERFORM 2900-EVALUATE-STEP-RC.
+
+       2200-RUN-CUSTOMER-MGMT.
+           DISPLAY 'STEP 3: CUSTOMER REPORTING (CUSTMGMT)'
+           CALL 'CUSTMGMT'
+               ON EXCEPTION
+                   DISPLAY 'CUSTMGMT NOT FOUND IN RUN UNIT'
+                   MOVE 16 TO RETURN-CODE
+           END-CALL
+           MOVE 3 TO WS-CURRENT-STEP
+           MOVE 'CUSTMGMT' TO WS-STEP-NAME(3)
+           MOVE RETURN-CODE TO WS-STEP-RC(3)
+           PERFORM 2900-EVALUATE-STEP-RC.
+
+       2300-RUN-INVENTORY.
+           DISPLAY 'STEP 4: INVENTORY REORDER (INVNTORY)'
+           CALL 'INVNTORY'
+               ON EXCEPTION
+                   DISPLAY 'INVNTORY NOT FOUND IN RUN UNIT'
+                   MOVE 16 TO RETURN-CODE
+           END-CALL
+           MOVE 4 TO WS-CURRENT-STEP
+           MOVE 'INVNTORY' TO WS-STEP-NAME(4)
+           MOVE RETURN-CODE TO WS-STEP-RC(4)
+           PERFORM 2900-EVALUATE-STEP-RC.
+
+      *================================================================*
+      * 2900-EVALUATE-STEP-RC - common step-completion handling for
+      * whichever step paragraph last set WS-CURRENT-STEP; posts the
+      * summary table entry and applies the chain-abort gate.
+      *================================================================*
+       2900-EVALUATE-STEP-RC.
+           ADD 1 TO WS-STEP-COUNT
+           EVALUATE TRUE
+               WHEN WS-STEP-RC(WS-CURRENT-STEP) < 4
+                   MOVE 'COMPLETED'
+                       TO WS-STEP-RESULT(WS-CURRENT-STEP)
+               WHEN WS-STEP-RC(WS-CURRENT-STEP) < WS-ABORT-THRESHOLD
+                   MOVE 'COMPLETED - WARNING'
+                       TO WS-STEP-RESULT(WS-CURRENT-STEP)
+               WHEN OTHER
+                   MOVE 'ABORTED CHAIN'
+                       TO WS-STEP-RESULT(WS-CURRENT-STEP)
+                   SET WS-CHAIN-ABORTED TO TRUE
+           END-EVALUATE
+           IF WS-STEP-RC(WS-CURRENT-STEP) > WS-RUN-RETURN-CODE
+               MOVE WS-STEP-RC(WS-CURRENT-STEP) TO WS-RUN-RETURN-CODE
+           END-IF.
+
+       8000-PRINT-RUN-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY 'END-OF-DAY JOB STREAM SUMMARY'
+           DISPLAY '========================================='
+           PERFORM VARYING STEP-IDX FROM 1 BY 1
+               UNTIL STEP-IDX > WS-STEP-COUNT
+               DISPLAY WS-STEP-NAME(STEP-IDX)
+                   '  RC=' WS-STEP-RC(STEP-IDX)
+                   '  ' WS-STEP-RESULT(STEP-IDX)
+           END-PERFORM
+           IF WS-CHAIN-ABORTED
+               DISPLAY 'CHAIN STOPPED EARLY - A STEP RETURNED '
+                   WS-ABORT-THRESHOLD ' OR HIGHER'
+           ELSE
+               DISPLAY 'ALL STEPS COMPLETED'
+           END-IF
+           DISPLAY 'OVERALL RETURN CODE: ' WS-RUN-RETURN-CODE
+           DISPLAY '========================================='.
