@@ -28,6 +28,40 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-PAY-STATUS.
 
+           SELECT YTD-FILE
+               ASSIGN TO 'YTDFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT DD-EXTRACT-FILE
+               ASSIGN TO 'DDEXTRCT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DD-STATUS.
+
+           SELECT PAYCHECK-REGISTER-FILE
+               ASSIGN TO 'PAYREG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+
+           SELECT DEDUCTION-ITEMIZE-FILE
+               ASSIGN TO 'DEDITEM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DED-STATUS.
+
+           SELECT RETRO-INPUT-FILE
+               ASSIGN TO 'RETROIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RETRO-STATUS.
+
+           SELECT RETRO-RPT-FILE
+               ASSIGN TO 'RETRORPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RETRPT-STATUS.
+
+           COPY EXCPSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
@@ -48,18 +82,120 @@
               10 EMP-HEALTH-INS   PIC S9(5)V99 COMP-3.
               10 EMP-401K-PCT     PIC S9V99     COMP-3.
               10 EMP-OTHER-DEDUCT PIC S9(5)V99 COMP-3.
+           05 EMP-WORK-STATE      PIC X(2).
+           05 EMP-BANK-ROUTING    PIC 9(9).
+           05 EMP-BANK-ACCOUNT    PIC X(17).
+           05 EMP-DED-COUNT       PIC 9(2).
+           05 EMP-DED-ENTRY OCCURS 10 TIMES
+                            INDEXED BY DED-IDX.
+              10 EMP-DED-CODE     PIC X(4).
+              10 EMP-DED-AMOUNT   PIC S9(5)V99 COMP-3.
 
        FD  PAYROLL-FILE.
        01  PAYROLL-RECORD         PIC X(200).
 
+       FD  YTD-FILE.
+       01  YTD-RECORD.
+           05 YTD-EMP-ID           PIC 9(6).
+           05 YTD-GROSS             PIC S9(9)V99 COMP-3.
+           05 YTD-FEDERAL-TAX       PIC S9(9)V99 COMP-3.
+           05 YTD-STATE-TAX         PIC S9(9)V99 COMP-3.
+           05 YTD-FICA-TAX          PIC S9(9)V99 COMP-3.
+           05 YTD-FICA-WAGES        PIC S9(9)V99 COMP-3.
+           05 YTD-MEDICARE-TAX      PIC S9(9)V99 COMP-3.
+           05 YTD-NET               PIC S9(9)V99 COMP-3.
+
+       FD  DD-EXTRACT-FILE.
+       01  DD-EXTRACT-RECORD       PIC X(80).
+
+       FD  PAYCHECK-REGISTER-FILE.
+       01  PAYCHECK-REGISTER-RECORD PIC X(132).
+
+       FD  DEDUCTION-ITEMIZE-FILE.
+       01  DEDUCTION-ITEMIZE-RECORD PIC X(80).
+
+       FD  RETRO-INPUT-FILE.
+       01  RETRO-TRANS-RECORD.
+           05 RETRO-EMP-ID          PIC 9(6).
+           05 RETRO-PERIOD          PIC 9(6).
+           05 RETRO-ORIGINAL-NET    PIC S9(7)V99.
+           05 RETRO-EMPLOYEE-DATA   PIC X(30).
+           05 RETRO-DEPARTMENT      PIC X(4).
+           05 RETRO-PAY-TYPE        PIC X(1).
+           05 RETRO-HOURLY-RATE     PIC S9(3)V99.
+           05 RETRO-ANNUAL-SALARY   PIC S9(7)V99.
+           05 RETRO-COMMISSION-PCT  PIC S9V99.
+           05 RETRO-SALES-AMOUNT    PIC S9(7)V99.
+           05 RETRO-HOURS-WORKED    PIC S9(3)V99.
+      *--- Original period amounts already posted to YTD the first
+      *--- time this period ran, so the retro paragraph can add only
+      *--- the correction delta instead of the full recalculated
+      *--- amount - see RETRO-ORIGINAL-NET above for the figure that
+      *--- was already on the report line before these were added.
+           05 RETRO-ORIGINAL-GROSS     PIC S9(7)V99.
+           05 RETRO-ORIGINAL-FED-TAX   PIC S9(7)V99.
+           05 RETRO-ORIGINAL-STATE-TAX PIC S9(7)V99.
+           05 RETRO-ORIGINAL-FICA-TAX  PIC S9(7)V99.
+           05 RETRO-ORIGINAL-FICA-WAGE PIC S9(9)V99.
+           05 RETRO-ORIGINAL-MEDICARE  PIC S9(7)V99.
+
+       FD  RETRO-RPT-FILE.
+       01  RETRO-RPT-RECORD        PIC X(132).
+
+       COPY EXCPLOG.
+
        WORKING-STORAGE SECTION.
+       01  WS-EXLOG-STATUS         PIC X(2).
+       01  WS-EXLOG-FILE-NAME      PIC X(20).
+       01  WS-EXLOG-DESC           PIC X(60).
+       01  WS-EXLOG-STATUS-IN      PIC X(2).
+       01  WS-RETURN-CODE          PIC S9(4) COMP VALUE ZERO.
        01  WS-EMP-STATUS          PIC X(2).
+           88 WS-EMP-SUCCESS       VALUE '00'.
+           88 WS-EMP-EOF           VALUE '10'.
+           88 WS-EMP-DUP-KEY       VALUE '22'.
+           88 WS-EMP-NOT-FOUND     VALUE '23'.
+           88 WS-EMP-FILE-MISSING  VALUE '05' '35'.
        01  WS-PAY-STATUS          PIC X(2).
+       01  WS-YTD-STATUS          PIC X(2).
+       01  WS-DD-STATUS           PIC X(2).
+       01  WS-REG-STATUS          PIC X(2).
+       01  WS-DED-STATUS          PIC X(2).
+       01  WS-RETRO-STATUS        PIC X(2).
+       01  WS-RETRPT-STATUS       PIC X(2).
 
        01  WS-EOF-FLAG            PIC X(1) VALUE 'N'.
            88 WS-END-OF-FILE      VALUE 'Y'.
            88 WS-NOT-EOF          VALUE 'N'.
 
+       01  WS-RETRO-EOF-SW        PIC X(1) VALUE 'N'.
+           88 WS-RETRO-EOF        VALUE 'Y'.
+
+      *--- Run-mode control (PARM-driven) ---
+       01  WS-CONTROL-FIELDS.
+           05 WS-PARM-DATA        PIC X(80).
+           05 WS-RUN-MODE         PIC X(4).
+              88 MODE-REPORT      VALUE 'RPT '.
+              88 MODE-RETRO       VALUE 'RETR'.
+
+      *--- State (and locality) tax rate table ---
+       01  WS-STATE-TAX-TABLE.
+           05 WS-STATE-RATES.
+              10 FILLER PIC X(8) VALUE 'CA080000'.
+              10 FILLER PIC X(8) VALUE 'NY065000'.
+              10 FILLER PIC X(8) VALUE 'TX000000'.
+              10 FILLER PIC X(8) VALUE 'FL000000'.
+              10 FILLER PIC X(8) VALUE 'IL049500'.
+              10 FILLER PIC X(8) VALUE 'PA030700'.
+              10 FILLER PIC X(8) VALUE 'OH039900'.
+              10 FILLER PIC X(8) VALUE 'WA000000'.
+           05 WS-STATE-RATE-TABLE REDEFINES WS-STATE-RATES.
+              10 WS-SR-ENTRY OCCURS 8 TIMES
+                             INDEXED BY SR-IDX.
+                 15 WS-SR-STATE  PIC X(2).
+                 15 WS-SR-RATE   PIC 9V9999.
+       01  WS-WORK-STATE-RATE     PIC SV9999.
+
       *--- Tax brackets table (Federal) ---
        01  WS-TAX-TABLE.
            05 WS-TAX-BRACKETS.
@@ -89,6 +225,19 @@
            05 WS-NET-PAY          PIC S9(7)V99 VALUE ZEROS.
            05 WS-401K-AMOUNT      PIC S9(7)V99 VALUE ZEROS.
            05 WS-TAXABLE-INCOME   PIC S9(9)V99 VALUE ZEROS.
+           05 WS-REMAINING-WAGE-BASE PIC S9(9)V99 VALUE ZEROS.
+           05 WS-FICA-TAXABLE-PERIOD PIC S9(9)V99 VALUE ZEROS.
+           05 WS-GENERIC-DEDUCT   PIC S9(7)V99 VALUE ZEROS.
+
+      *--- Retro-pay correction deltas - new recalculated amount minus
+      *--- the original amount already posted to YTD for that period.
+       01  WS-RETRO-DELTA-FIELDS.
+           05 WS-RETRO-DELTA-GROSS      PIC S9(7)V99 VALUE ZEROS.
+           05 WS-RETRO-DELTA-FED-TAX    PIC S9(7)V99 VALUE ZEROS.
+           05 WS-RETRO-DELTA-STATE-TAX  PIC S9(7)V99 VALUE ZEROS.
+           05 WS-RETRO-DELTA-FICA-TAX   PIC S9(7)V99 VALUE ZEROS.
+           05 WS-RETRO-DELTA-FICA-WAGE  PIC S9(9)V99 VALUE ZEROS.
+           05 WS-RETRO-DELTA-MEDICARE   PIC S9(7)V99 VALUE ZEROS.
 
        01  WS-CONSTANTS.
            05 WS-OVERTIME-RATE    PIC S9V99 VALUE 1.50.
@@ -109,13 +258,30 @@
 
       *--- Department summary table ---
        01  WS-DEPT-TABLE.
-           05 WS-DEPT-ENTRY OCCURS 20 TIMES.
+           05 WS-DEPT-ENTRY OCCURS 60 TIMES.
               10 WS-DEPT-CODE     PIC X(4).
               10 WS-DEPT-EMP-CNT  PIC 9(4)     VALUE ZEROS.
               10 WS-DEPT-TOTAL    PIC S9(9)V99 VALUE ZEROS.
        01  WS-DEPT-COUNT          PIC 9(2) VALUE ZEROS.
        01  WS-DEPT-IDX            PIC 9(2).
        01  WS-DEPT-FOUND          PIC X(1).
+       01  WS-DEPT-OVERFLOW-CT    PIC 9(4) VALUE ZEROS.
+
+      *--- Paycheck register page-break controls ---
+       01  WS-PAGE-SIZE           PIC 9(2) VALUE 20.
+       01  WS-PAGE-EMP-COUNT      PIC 9(2) VALUE ZEROS.
+       01  WS-PAGE-NUMBER         PIC 9(4) VALUE ZEROS.
+       01  WS-PAGE-TOTAL-GROSS    PIC S9(9)V99 VALUE ZEROS.
+       01  WS-PAGE-TOTAL-NET      PIC S9(9)V99 VALUE ZEROS.
+
+      *--- Year-to-date working fields ---
+       01  WS-YTD-FOUND-SW        PIC X(1) VALUE 'N'.
+           88 WS-YTD-FOUND        VALUE 'Y'.
+
+      *--- Retro-pay working fields ---
+       01  WS-RETRO-FIELDS.
+           05 WS-RETRO-NEW-NET    PIC S9(7)V99 VALUE ZEROS.
+           05 WS-RETRO-DELTA-NET  PIC S9(7)V99 VALUE ZEROS.
 
       *--- Output detail record ---
        01  WS-PAY-DETAIL.
@@ -130,21 +296,137 @@
            05 WS-PD-DEDUCTIONS    PIC Z,ZZZ,ZZ9.99.
            05 WS-PD-NET           PIC Z,ZZZ,ZZ9.99.
 
+      *--- Direct-deposit extract line ---
+       01  WS-DD-EXTRACT-LINE.
+           05 WS-DD-EMP-ID        PIC 9(6).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-DD-ROUTING       PIC 9(9).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-DD-ACCOUNT       PIC X(17).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-DD-NET-AMT       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(31) VALUE SPACE.
+
+      *--- Paycheck register detail/total line ---
+       01  WS-REGISTER-LINE.
+           05 WS-REG-EMP-ID       PIC 9(6).
+           05 FILLER              PIC X(2)  VALUE SPACE.
+           05 WS-REG-EMP-NAME     PIC X(30).
+           05 FILLER              PIC X(2)  VALUE SPACE.
+           05 WS-REG-DEPT         PIC X(4).
+           05 FILLER              PIC X(2)  VALUE SPACE.
+           05 WS-REG-GROSS        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(2)  VALUE SPACE.
+           05 WS-REG-NET          PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(47) VALUE SPACE.
+
+      *--- Deduction-itemize line ---
+       01  WS-DED-ITEMIZE-LINE.
+           05 WS-DI-EMP-ID        PIC 9(6).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-DI-CODE          PIC X(4).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-DI-AMOUNT        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(53) VALUE SPACE.
+
+      *--- Retro-pay report line ---
+       01  WS-RETRO-RPT-LINE.
+           05 WS-RR-EMP-ID        PIC 9(6).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-RR-PERIOD        PIC 9(6).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-RR-ORIGINAL-NET  PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-RR-NEW-NET       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-RR-DELTA-NET     PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 WS-RR-TEXT          PIC X(30).
+
        01  WS-SUB                 PIC 9(2).
 
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
-           PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-EMPLOYEES
-               UNTIL WS-END-OF-FILE
-           PERFORM 3000-PRINT-DEPARTMENT-SUMMARY
-           PERFORM 4000-PRINT-GRAND-TOTALS
-           PERFORM 9000-CLEANUP
-           STOP RUN.
+           PERFORM 0050-GET-PARAMETERS
+           EVALUATE TRUE
+               WHEN MODE-RETRO
+                   PERFORM 7000-RUN-RETRO-PAY
+               WHEN OTHER
+                   PERFORM 1000-INITIALIZE
+                   PERFORM 2000-PROCESS-EMPLOYEES
+                       UNTIL WS-END-OF-FILE
+                   PERFORM 3000-PRINT-DEPARTMENT-SUMMARY
+                   PERFORM 4000-PRINT-GRAND-TOTALS
+                   PERFORM 9000-CLEANUP
+           END-EVALUATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       0050-GET-PARAMETERS.
+      *--- PARM positions 1-4: run mode, defaults to RPT ---
+           MOVE SPACES TO WS-PARM-DATA
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+           MOVE WS-PARM-DATA(1:4) TO WS-RUN-MODE
+           IF NOT MODE-RETRO
+               SET MODE-REPORT TO TRUE
+           END-IF.
 
        1000-INITIALIZE.
            OPEN INPUT EMPLOYEE-FILE
            OPEN OUTPUT PAYROLL-FILE
+           OPEN I-O YTD-FILE
+           IF WS-YTD-STATUS = '05' OR '35'
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING YTD FILE: ' WS-YTD-STATUS
+               MOVE 'YTD-FILE'          TO WS-EXLOG-FILE-NAME
+               MOVE WS-YTD-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING YTD FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT DD-EXTRACT-FILE
+           IF WS-DD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DD EXTRACT FILE: ' WS-DD-STATUS
+               MOVE 'DD-EXTRACT-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-DD-STATUS        TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING DD EXTRACT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT PAYCHECK-REGISTER-FILE
+           IF WS-REG-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PAYCHECK REGISTER FILE: '
+                       WS-REG-STATUS
+               MOVE 'PAYCHECK-REGISTER-FILE' TO WS-EXLOG-FILE-NAME
+               MOVE WS-REG-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING PAYCHECK REGISTER FILE'
+                   TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT DEDUCTION-ITEMIZE-FILE
+           IF WS-DED-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DEDUCTION ITEMIZE FILE: '
+                       WS-DED-STATUS
+               MOVE 'DEDUCTION-ITEMIZE-FILE' TO WS-EXLOG-FILE-NAME
+               MOVE WS-DED-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING DEDUCTION ITEMIZE FILE'
+                   TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
            READ EMPLOYEE-FILE
                AT END SET WS-END-OF-FILE TO TRUE
            END-READ.
@@ -152,16 +434,40 @@
        2000-PROCESS-EMPLOYEES.
            INITIALIZE WS-CALC-FIELDS
            ADD 1 TO WS-EMP-COUNT
+           PERFORM 2150-LOOKUP-YTD
            PERFORM 2100-CALCULATE-GROSS-PAY
            PERFORM 2200-CALCULATE-TAXES
            PERFORM 2300-CALCULATE-DEDUCTIONS
            PERFORM 2400-CALCULATE-NET-PAY
            PERFORM 2500-UPDATE-DEPT-TOTALS
            PERFORM 2600-WRITE-PAY-DETAIL
+           PERFORM 2700-UPDATE-YTD
+           PERFORM 2750-WRITE-DD-EXTRACT
+           PERFORM 2800-WRITE-REGISTER-LINE
+           PERFORM 2850-ITEMIZE-DEDUCTIONS
            READ EMPLOYEE-FILE
                AT END SET WS-END-OF-FILE TO TRUE
            END-READ.
 
+       2150-LOOKUP-YTD.
+      *--- Pull this employee's year-to-date accumulators so taxes
+      *--- can be figured against cumulative wages, not just this
+      *--- one period annualized. A first-time employee gets a
+      *--- fresh zero YTD record written now.
+           MOVE EMP-ID TO YTD-EMP-ID
+           MOVE 'N' TO WS-YTD-FOUND-SW
+           READ YTD-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-YTD-FOUND TO TRUE
+           END-READ
+           IF NOT WS-YTD-FOUND
+               INITIALIZE YTD-RECORD
+               MOVE EMP-ID TO YTD-EMP-ID
+               WRITE YTD-RECORD
+           END-IF.
+
        2100-CALCULATE-GROSS-PAY.
            EVALUATE TRUE
                WHEN EMP-HOURLY
@@ -216,25 +522,53 @@
       *--- Convert annual tax to per-period ---
            COMPUTE WS-FEDERAL-TAX =
                WS-FEDERAL-TAX / WS-PAY-PERIODS
-      *--- State tax (flat rate) ---
+      *--- State tax, by employee's work state ---
+           PERFORM 2160-LOOKUP-STATE-RATE
            COMPUTE WS-STATE-TAX =
-               WS-GROSS-PAY * WS-STATE-TAX-RATE
-      *--- FICA tax ---
-           IF WS-TAXABLE-INCOME <= WS-FICA-WAGE-BASE
-               COMPUTE WS-FICA-TAX =
-                   WS-GROSS-PAY * WS-FICA-RATE
+               WS-GROSS-PAY * WS-WORK-STATE-RATE
+      *--- FICA tax, against cumulative YTD wages subject to FICA,
+      *--- not a single period's annualized income ---
+           COMPUTE WS-REMAINING-WAGE-BASE =
+               WS-FICA-WAGE-BASE - YTD-FICA-WAGES
+           IF WS-REMAINING-WAGE-BASE <= 0
+               MOVE ZEROS TO WS-FICA-TAXABLE-PERIOD
            ELSE
-               MOVE ZEROS TO WS-FICA-TAX
+               IF WS-GROSS-PAY > WS-REMAINING-WAGE-BASE
+                   MOVE WS-REMAINING-WAGE-BASE
+                       TO WS-FICA-TAXABLE-PERIOD
+               ELSE
+                   MOVE WS-GROSS-PAY TO WS-FICA-TAXABLE-PERIOD
+               END-IF
            END-IF
+           COMPUTE WS-FICA-TAX =
+               WS-FICA-TAXABLE-PERIOD * WS-FICA-RATE
       *--- Medicare tax ---
            COMPUTE WS-MEDICARE-TAX =
                WS-GROSS-PAY * WS-MEDICARE-RATE.
 
+       2160-LOOKUP-STATE-RATE.
+      *--- Falls back to the flat company-wide rate when the
+      *--- employee's work state is blank or not in the table ---
+           MOVE WS-STATE-TAX-RATE TO WS-WORK-STATE-RATE
+           SET SR-IDX TO 1
+           SEARCH WS-SR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SR-STATE(SR-IDX) = EMP-WORK-STATE
+                   MOVE WS-SR-RATE(SR-IDX) TO WS-WORK-STATE-RATE
+           END-SEARCH.
+
        2300-CALCULATE-DEDUCTIONS.
            COMPUTE WS-401K-AMOUNT =
                WS-GROSS-PAY * EMP-401K-PCT
+           MOVE ZEROS TO WS-GENERIC-DEDUCT
+           PERFORM VARYING DED-IDX FROM 1 BY 1
+               UNTIL DED-IDX > EMP-DED-COUNT
+               ADD EMP-DED-AMOUNT(DED-IDX) TO WS-GENERIC-DEDUCT
+           END-PERFORM
            COMPUTE WS-TOTAL-DEDUCTIONS =
                EMP-HEALTH-INS + WS-401K-AMOUNT + EMP-OTHER-DEDUCT
+               + WS-GENERIC-DEDUCT
                + WS-FEDERAL-TAX + WS-STATE-TAX
                + WS-FICA-TAX + WS-MEDICARE-TAX.
 
@@ -258,10 +592,17 @@
                END-IF
            END-PERFORM
            IF WS-DEPT-FOUND = 'N'
-               ADD 1 TO WS-DEPT-COUNT
-               MOVE EMP-DEPARTMENT TO WS-DEPT-CODE(WS-DEPT-COUNT)
-               MOVE 1 TO WS-DEPT-EMP-CNT(WS-DEPT-COUNT)
-               MOVE WS-GROSS-PAY TO WS-DEPT-TOTAL(WS-DEPT-COUNT)
+               IF WS-DEPT-COUNT < 60
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE EMP-DEPARTMENT
+                       TO WS-DEPT-CODE(WS-DEPT-COUNT)
+                   MOVE 1 TO WS-DEPT-EMP-CNT(WS-DEPT-COUNT)
+                   MOVE WS-GROSS-PAY TO WS-DEPT-TOTAL(WS-DEPT-COUNT)
+               ELSE
+                   ADD 1 TO WS-DEPT-OVERFLOW-CT
+                   DISPLAY 'ERROR: DEPARTMENT TABLE FULL - '
+                           'UNABLE TO TRACK DEPT: ' EMP-DEPARTMENT
+               END-IF
            END-IF.
 
        2600-WRITE-PAY-DETAIL.
@@ -277,6 +618,67 @@
            MOVE WS-NET-PAY     TO WS-PD-NET
            WRITE PAYROLL-RECORD FROM WS-PAY-DETAIL.
 
+       2700-UPDATE-YTD.
+           ADD WS-GROSS-PAY           TO YTD-GROSS
+           ADD WS-FEDERAL-TAX         TO YTD-FEDERAL-TAX
+           ADD WS-STATE-TAX           TO YTD-STATE-TAX
+           ADD WS-FICA-TAX            TO YTD-FICA-TAX
+           ADD WS-FICA-TAXABLE-PERIOD TO YTD-FICA-WAGES
+           ADD WS-MEDICARE-TAX        TO YTD-MEDICARE-TAX
+           ADD WS-NET-PAY             TO YTD-NET
+           REWRITE YTD-RECORD
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERROR UPDATING YTD RECORD: ' WS-YTD-STATUS
+               MOVE 'YTD-FILE'          TO WS-EXLOG-FILE-NAME
+               MOVE WS-YTD-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR UPDATING YTD RECORD' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       2750-WRITE-DD-EXTRACT.
+           MOVE EMP-ID           TO WS-DD-EMP-ID
+           MOVE EMP-BANK-ROUTING TO WS-DD-ROUTING
+           MOVE EMP-BANK-ACCOUNT TO WS-DD-ACCOUNT
+           MOVE WS-NET-PAY       TO WS-DD-NET-AMT
+           WRITE DD-EXTRACT-RECORD FROM WS-DD-EXTRACT-LINE.
+
+       2800-WRITE-REGISTER-LINE.
+           MOVE EMP-ID         TO WS-REG-EMP-ID
+           MOVE EMP-NAME       TO WS-REG-EMP-NAME
+           MOVE EMP-DEPARTMENT TO WS-REG-DEPT
+           MOVE WS-GROSS-PAY   TO WS-REG-GROSS
+           MOVE WS-NET-PAY     TO WS-REG-NET
+           WRITE PAYCHECK-REGISTER-RECORD FROM WS-REGISTER-LINE
+           ADD 1 TO WS-PAGE-EMP-COUNT
+           ADD WS-GROSS-PAY TO WS-PAGE-TOTAL-GROSS
+           ADD WS-NET-PAY   TO WS-PAGE-TOTAL-NET
+           IF WS-PAGE-EMP-COUNT >= WS-PAGE-SIZE
+               PERFORM 2900-WRITE-PAGE-TOTAL
+           END-IF.
+
+       2850-ITEMIZE-DEDUCTIONS.
+           PERFORM VARYING DED-IDX FROM 1 BY 1
+               UNTIL DED-IDX > EMP-DED-COUNT
+               MOVE EMP-ID                  TO WS-DI-EMP-ID
+               MOVE EMP-DED-CODE(DED-IDX)    TO WS-DI-CODE
+               MOVE EMP-DED-AMOUNT(DED-IDX)  TO WS-DI-AMOUNT
+               WRITE DEDUCTION-ITEMIZE-RECORD FROM WS-DED-ITEMIZE-LINE
+           END-PERFORM.
+
+       2900-WRITE-PAGE-TOTAL.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO WS-REGISTER-LINE
+           MOVE 'PAGE TOTAL'         TO WS-REG-EMP-NAME
+           MOVE WS-PAGE-TOTAL-GROSS  TO WS-REG-GROSS
+           MOVE WS-PAGE-TOTAL-NET    TO WS-REG-NET
+           WRITE PAYCHECK-REGISTER-RECORD FROM WS-REGISTER-LINE
+           MOVE ZEROS TO WS-PAGE-EMP-COUNT
+           MOVE ZEROS TO WS-PAGE-TOTAL-GROSS
+           MOVE ZEROS TO WS-PAGE-TOTAL-NET.
+
        3000-PRINT-DEPARTMENT-SUMMARY.
            DISPLAY '===== DEPARTMENT SUMMARY ====='
            PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
@@ -292,8 +694,180 @@
            DISPLAY 'Total Gross Pay: ' WS-TOTAL-GROSS
            DISPLAY 'Total Net Pay:   ' WS-TOTAL-NET
            DISPLAY 'Total Fed Tax:   ' WS-TOTAL-FED-TAX
-           DISPLAY 'Total State Tax: ' WS-TOTAL-STATE-TAX.
+           DISPLAY 'Total State Tax: ' WS-TOTAL-STATE-TAX
+           IF WS-DEPT-OVERFLOW-CT > ZEROS
+               DISPLAY '*** WARNING: DEPARTMENT TABLE OVERFLOWED - '
+                       WS-DEPT-OVERFLOW-CT ' DEPARTMENT(S) NOT '
+                       'TRACKED IN SUMMARY ***'
+           END-IF.
 
        9000-CLEANUP.
+           IF WS-PAGE-EMP-COUNT > ZEROS
+               PERFORM 2900-WRITE-PAGE-TOTAL
+           END-IF
            CLOSE EMPLOYEE-FILE
-           CLOSE PAYROLL-FILE.
+           CLOSE PAYROLL-FILE
+           CLOSE YTD-FILE
+           CLOSE DD-EXTRACT-FILE
+           CLOSE PAYCHECK-REGISTER-FILE
+           CLOSE DEDUCTION-ITEMIZE-FILE.
+
+      *===============================================================*
+      * Retro-pay / correction run: re-runs the standard gross-to-net
+      * calculation for a prior period's corrected employee data and
+      * reports the delta against what was already paid that period.
+      *===============================================================*
+       7000-RUN-RETRO-PAY.
+           OPEN INPUT RETRO-INPUT-FILE
+           IF WS-RETRO-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RETRO INPUT FILE: '
+                       WS-RETRO-STATUS
+               MOVE 'RETRO-INPUT-FILE'  TO WS-EXLOG-FILE-NAME
+               MOVE WS-RETRO-STATUS     TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING RETRO INPUT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN I-O YTD-FILE
+           IF WS-YTD-STATUS = '05' OR '35'
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING YTD FILE: ' WS-YTD-STATUS
+               MOVE 'YTD-FILE'          TO WS-EXLOG-FILE-NAME
+               MOVE WS-YTD-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING YTD FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT RETRO-RPT-FILE
+           IF WS-RETRPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RETRO RPT FILE: '
+                       WS-RETRPT-STATUS
+               MOVE 'RETRO-RPT-FILE'    TO WS-EXLOG-FILE-NAME
+               MOVE WS-RETRPT-STATUS    TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING RETRO RPT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ RETRO-INPUT-FILE
+               AT END SET WS-RETRO-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-RETRO-EOF
+               PERFORM 7100-PROCESS-RETRO-TRANS
+               READ RETRO-INPUT-FILE
+                   AT END SET WS-RETRO-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE RETRO-INPUT-FILE
+           CLOSE YTD-FILE
+           CLOSE RETRO-RPT-FILE.
+
+       7100-PROCESS-RETRO-TRANS.
+      *--- Re-run 2100/2200/2300/2400 against the corrected data and
+      *--- compare the recalculated net pay to what was already paid.
+      *--- The correction also posts into YTD so future periods see
+      *--- the updated cumulative wages.
+           INITIALIZE WS-CALC-FIELDS
+           INITIALIZE EMPLOYEE-RECORD
+           MOVE RETRO-EMP-ID         TO EMP-ID
+           MOVE RETRO-EMPLOYEE-DATA  TO EMP-NAME
+           MOVE RETRO-DEPARTMENT     TO EMP-DEPARTMENT
+           MOVE RETRO-PAY-TYPE       TO EMP-PAY-TYPE
+           MOVE RETRO-HOURLY-RATE    TO EMP-HOURLY-RATE
+           MOVE RETRO-ANNUAL-SALARY  TO EMP-ANNUAL-SALARY
+           MOVE RETRO-COMMISSION-PCT TO EMP-COMMISSION-PCT
+           MOVE RETRO-SALES-AMOUNT   TO EMP-SALES-AMOUNT
+           MOVE RETRO-HOURS-WORKED   TO EMP-HOURS-WORKED
+           PERFORM 2150-LOOKUP-YTD
+           PERFORM 2100-CALCULATE-GROSS-PAY
+           PERFORM 2200-CALCULATE-TAXES
+           PERFORM 2300-CALCULATE-DEDUCTIONS
+           PERFORM 2400-CALCULATE-NET-PAY
+           COMPUTE WS-RETRO-DELTA-NET =
+               WS-NET-PAY - RETRO-ORIGINAL-NET
+           MOVE RETRO-EMP-ID       TO WS-RR-EMP-ID
+           MOVE RETRO-PERIOD       TO WS-RR-PERIOD
+           MOVE RETRO-ORIGINAL-NET TO WS-RR-ORIGINAL-NET
+           MOVE WS-NET-PAY         TO WS-RR-NEW-NET
+           MOVE WS-RETRO-DELTA-NET TO WS-RR-DELTA-NET
+           IF WS-RETRO-DELTA-NET > 0
+               MOVE 'ADDITIONAL AMOUNT OWED' TO WS-RR-TEXT
+           ELSE
+               IF WS-RETRO-DELTA-NET < 0
+                   MOVE 'OVERPAYMENT TO CLAW BACK' TO WS-RR-TEXT
+               ELSE
+                   MOVE 'NO CHANGE' TO WS-RR-TEXT
+               END-IF
+           END-IF
+           WRITE RETRO-RPT-RECORD FROM WS-RETRO-RPT-LINE
+           PERFORM 2710-UPDATE-YTD-RETRO.
+
+      *================================================================*
+      * 2710-UPDATE-YTD-RETRO - the original period's amounts were
+      * already posted to YTD by the normal run that first processed
+      * that period, so this posts only the correction delta (new
+      * recalculated amount minus the original) instead of reusing
+      * 2700-UPDATE-YTD's full-amount addition, which would double-
+      * count the corrected period into YTD.
+      *================================================================*
+       2710-UPDATE-YTD-RETRO.
+           COMPUTE WS-RETRO-DELTA-GROSS =
+               WS-GROSS-PAY - RETRO-ORIGINAL-GROSS
+           COMPUTE WS-RETRO-DELTA-FED-TAX =
+               WS-FEDERAL-TAX - RETRO-ORIGINAL-FED-TAX
+           COMPUTE WS-RETRO-DELTA-STATE-TAX =
+               WS-STATE-TAX - RETRO-ORIGINAL-STATE-TAX
+           COMPUTE WS-RETRO-DELTA-FICA-TAX =
+               WS-FICA-TAX - RETRO-ORIGINAL-FICA-TAX
+           COMPUTE WS-RETRO-DELTA-FICA-WAGE =
+               WS-FICA-TAXABLE-PERIOD - RETRO-ORIGINAL-FICA-WAGE
+           COMPUTE WS-RETRO-DELTA-MEDICARE =
+               WS-MEDICARE-TAX - RETRO-ORIGINAL-MEDICARE
+           ADD WS-RETRO-DELTA-GROSS     TO YTD-GROSS
+           ADD WS-RETRO-DELTA-FED-TAX   TO YTD-FEDERAL-TAX
+           ADD WS-RETRO-DELTA-STATE-TAX TO YTD-STATE-TAX
+           ADD WS-RETRO-DELTA-FICA-TAX  TO YTD-FICA-TAX
+           ADD WS-RETRO-DELTA-FICA-WAGE TO YTD-FICA-WAGES
+           ADD WS-RETRO-DELTA-MEDICARE  TO YTD-MEDICARE-TAX
+           ADD WS-RETRO-DELTA-NET       TO YTD-NET
+           REWRITE YTD-RECORD
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERROR UPDATING YTD RECORD: ' WS-YTD-STATUS
+               MOVE 'YTD-FILE'          TO WS-EXLOG-FILE-NAME
+               MOVE WS-YTD-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR UPDATING YTD RECORD' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 9800-LOG-EXCEPTION - appends one record to the shared
+      * cross-program daily error log. Callers set WS-EXLOG-FILE-NAME,
+      * WS-EXLOG-STATUS-IN, and WS-EXLOG-DESC before performing this.
+      *================================================================*
+       9800-LOG-EXCEPTION.
+           MOVE 'PAYROLL'           TO EXLOG-PROGRAM-ID
+           ACCEPT EXLOG-DATE        FROM DATE YYYYMMDD
+           ACCEPT EXLOG-TIME        FROM TIME
+           MOVE WS-EXLOG-STATUS-IN  TO EXLOG-STATUS-CODE
+           MOVE WS-EXLOG-FILE-NAME  TO EXLOG-FILE-NAME
+           MOVE WS-EXLOG-DESC       TO EXLOG-DESCRIPTION
+           OPEN EXTEND DAILY-ERROR-LOG-FILE
+           IF WS-EXLOG-STATUS = '05' OR '35'
+               OPEN OUTPUT DAILY-ERROR-LOG-FILE
+               CLOSE DAILY-ERROR-LOG-FILE
+               OPEN EXTEND DAILY-ERROR-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE DAILY-ERROR-LOG-FILE.
