@@ -16,9 +16,130 @@
        SOURCE-COMPUTER. IBM-MAINFRAME.
        OBJECT-COMPUTER. IBM-MAINFRAME.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT AUDIT-SORT-WORK
+               ASSIGN TO 'AUDSORT'.
+
+           SELECT AUDIT-REPORT-FILE
+               ASSIGN TO 'AUDITRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-RPT-STATUS.
+
+           SELECT EOD-REPORT-FILE
+               ASSIGN TO 'EODRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EOD-RPT-STATUS.
+
+           SELECT SCHEDULE-FILE
+               ASSIGN TO 'SCHEDFIL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SCH-ID
+               FILE STATUS IS WS-SCHED-FILE-STATUS.
+
+           COPY EXCPSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCT-FILE-RECORD.
+           05 ACCT-ID              PIC 9(10).
+           05 ACCT-NAME            PIC X(40).
+           05 ACCT-TYPE            PIC X(2).
+           05 ACCT-BALANCE         PIC S9(11)V99 COMP-3.
+           05 ACCT-AVAIL-BAL       PIC S9(11)V99 COMP-3.
+           05 ACCT-STATUS          PIC X(1).
+           05 ACCT-OPEN-DATE       PIC 9(8).
+           05 ACCT-LAST-TXN        PIC 9(8).
+           05 ACCT-OD-LIMIT        PIC S9(7)V99 COMP-3.
+           05 ACCT-INTEREST-RT     PIC SV9(4)   COMP-3.
+           05 ACCT-DAILY-LIMIT     PIC S9(7)V99 COMP-3.
+           05 ACCT-DAILY-USED      PIC S9(7)V99 COMP-3.
+           05 ACCT-HIT-DAILY-LMT   PIC X(1).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-FILE-RECORD.
+           05 AUD-TIMESTAMP        PIC X(26).
+           05 AUD-TXN-TYPE         PIC X(3).
+           05 AUD-ACCT-FROM        PIC 9(10).
+           05 AUD-ACCT-TO          PIC 9(10).
+           05 AUD-AMOUNT           PIC S9(11)V99 COMP-3.
+           05 AUD-RESULT           PIC 9(4).
+           05 AUD-TELLER           PIC X(8).
+           05 AUD-BRANCH           PIC 9(4).
+           05 AUD-BEFORE-BAL       PIC S9(11)V99 COMP-3.
+           05 AUD-AFTER-BAL        PIC S9(11)V99 COMP-3.
+           05 AUD-REASON-CODE      PIC X(4).
+
+       SD  AUDIT-SORT-WORK.
+       01  AUDIT-SORT-RECORD.
+           05 AUD-SRT-BRANCH       PIC 9(4).
+           05 AUD-SRT-TELLER       PIC X(8).
+           05 AUD-SRT-TIMESTAMP    PIC X(26).
+           05 AUD-SRT-TXN-TYPE     PIC X(3).
+           05 AUD-SRT-ACCT-FROM    PIC 9(10).
+           05 AUD-SRT-ACCT-TO      PIC 9(10).
+           05 AUD-SRT-AMOUNT       PIC S9(11)V99 COMP-3.
+           05 AUD-SRT-RESULT       PIC 9(4).
+           05 AUD-SRT-BEFORE-BAL   PIC S9(11)V99 COMP-3.
+           05 AUD-SRT-AFTER-BAL    PIC S9(11)V99 COMP-3.
+
+       FD  AUDIT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-REPORT-RECORD     PIC X(132).
+
+       FD  EOD-REPORT-FILE
+           RECORDING MODE IS F.
+       01  EOD-REPORT-RECORD       PIC X(132).
+
+       FD  SCHEDULE-FILE.
+       01  SCHEDULE-RECORD.
+           05 SCH-ID               PIC 9(10).
+           05 SCH-ACCT-FROM        PIC 9(10).
+           05 SCH-ACCT-TO          PIC 9(10).
+           05 SCH-AMOUNT           PIC S9(11)V99 COMP-3.
+           05 SCH-FREQ-DAYS        PIC 9(3).
+           05 SCH-START-DATE       PIC 9(8).
+           05 SCH-NEXT-RUN-DATE    PIC 9(8).
+           05 SCH-END-DATE         PIC 9(8).
+           05 SCH-STATUS           PIC X(1).
+           05 SCH-TELLER           PIC X(8).
+           05 SCH-BRANCH           PIC 9(4).
+
+       COPY EXCPLOG.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-EXLOG-STATUS         PIC X(2).
+       01  WS-EXLOG-FILE-NAME      PIC X(20).
+       01  WS-EXLOG-DESC           PIC X(60).
+       01  WS-EXLOG-STATUS-IN      PIC X(2).
+
+       01  WS-ACCT-FILE-STATUS     PIC X(2).
+           88 WS-ACCT-SUCCESS       VALUE '00'.
+           88 WS-ACCT-EOF           VALUE '10'.
+           88 WS-ACCT-DUP-KEY       VALUE '22'.
+           88 WS-ACCT-NOT-FOUND     VALUE '23'.
+           88 WS-ACCT-FILE-MISSING  VALUE '05' '35'.
+       01  WS-AUDIT-FILE-STATUS    PIC X(2).
+       01  WS-AUDIT-RPT-STATUS     PIC X(2).
+       01  WS-EOD-RPT-STATUS       PIC X(2).
+       01  WS-SCHED-FILE-STATUS    PIC X(2).
+
       *--- Transaction request area ---
        01  WS-TRANSACTION-REQUEST.
            05 WS-TXN-TYPE         PIC X(3).
@@ -27,12 +148,20 @@
               88 TXN-TRANSFER     VALUE 'TRF'.
               88 TXN-INQUIRY      VALUE 'INQ'.
               88 TXN-CLOSE-ACCT   VALUE 'CLS'.
+              88 TXN-SCHEDULE-SETUP VALUE 'SCH'.
+              88 TXN-FREEZE       VALUE 'FRZ'.
+              88 TXN-UNFREEZE     VALUE 'UFZ'.
            05 WS-TXN-ACCOUNT-FROM PIC 9(10).
            05 WS-TXN-ACCOUNT-TO   PIC 9(10).
            05 WS-TXN-AMOUNT       PIC S9(11)V99 COMP-3.
            05 WS-TXN-TIMESTAMP    PIC X(26).
            05 WS-TXN-TELLER-ID    PIC X(8).
            05 WS-TXN-BRANCH       PIC 9(4).
+           05 WS-TXN-SCH-ID         PIC 9(10).
+           05 WS-TXN-SCH-FREQ-DAYS  PIC 9(3).
+           05 WS-TXN-SCH-START-DATE PIC 9(8).
+           05 WS-TXN-SCH-END-DATE   PIC 9(8).
+           05 WS-TXN-REASON-CODE  PIC X(4).
 
       *--- Account record area ---
        01  WS-ACCOUNT-RECORD.
@@ -54,6 +183,27 @@
            05 WS-ACCT-INTEREST-RT PIC SV9(4)   COMP-3.
            05 WS-ACCT-DAILY-LIMIT PIC S9(7)V99 COMP-3.
            05 WS-ACCT-DAILY-USED  PIC S9(7)V99 COMP-3.
+           05 WS-ACCT-HIT-DLY-LMT PIC X(1).
+              88 ACCT-HIT-DLY-LMT VALUE 'Y'.
+
+      *--- Standing-transfer (recurring/scheduled) record area ---
+       01  WS-SCHEDULE-RECORD.
+           05 WS-SCH-ID            PIC 9(10).
+           05 WS-SCH-ACCT-FROM     PIC 9(10).
+           05 WS-SCH-ACCT-TO       PIC 9(10).
+           05 WS-SCH-AMOUNT        PIC S9(11)V99 COMP-3.
+           05 WS-SCH-FREQ-DAYS     PIC 9(3).
+           05 WS-SCH-START-DATE    PIC 9(8).
+           05 WS-SCH-NEXT-RUN-DATE PIC 9(8).
+           05 WS-SCH-END-DATE      PIC 9(8).
+           05 WS-SCH-STATUS        PIC X(1).
+              88 SCH-ACTIVE        VALUE 'A'.
+              88 SCH-ENDED         VALUE 'E'.
+           05 WS-SCH-TELLER        PIC X(8).
+           05 WS-SCH-BRANCH        PIC 9(4).
+
+       01  WS-SCH-DB-OPERATION     PIC X(10) VALUE SPACES.
+       01  WS-CURRENT-DATE-8       PIC 9(8).
 
       *--- Response area ---
        01  WS-RESPONSE.
@@ -63,6 +213,8 @@
               88 RESP-ACCT-FROZEN VALUE 1002.
               88 RESP-ACCT-CLOSED VALUE 1003.
               88 RESP-DAILY-LIMIT VALUE 1004.
+              88 RESP-ALREADY-FROZEN VALUE 1005.
+              88 RESP-NOT-FROZEN   VALUE 1006.
               88 RESP-INVALID-TXN VALUE 2001.
               88 RESP-ACCT-NOT-FND VALUE 2002.
               88 RESP-DB-ERROR    VALUE 9001.
@@ -82,6 +234,7 @@
            05 WS-AUD-BRANCH       PIC 9(4).
            05 WS-AUD-BEFORE-BAL   PIC S9(11)V99 COMP-3.
            05 WS-AUD-AFTER-BAL    PIC S9(11)V99 COMP-3.
+           05 WS-AUD-REASON-CODE  PIC X(4).
 
       *--- Working fields ---
        01  WS-WORK-FIELDS.
@@ -90,6 +243,12 @@
            05 WS-TRANSFER-AMT     PIC S9(11)V99 VALUE ZEROS.
            05 WS-SQLCODE          PIC S9(4)     COMP VALUE ZEROS.
            05 WS-DB-OPERATION     PIC X(10)     VALUE SPACES.
+           05 WS-BALANCE-DISPLAY  PIC ZZZZZZZZZ9.99-.
+           05 WS-OD-FEE-AMOUNT    PIC S9(5)V99 COMP-3 VALUE +35.00.
+           05 WS-OD-FEE-BEFORE-BAL PIC S9(11)V99 COMP-3 VALUE ZEROS.
+           05 WS-OD-FEE-FLAG      PIC X(1) VALUE 'N'.
+              88 OD-FEE-WAS-ASSESSED VALUE 'Y'.
+              88 OD-FEE-NOT-ASSESSED VALUE 'N'.
 
        01  WS-DAILY-TXN-COUNTERS.
            05 WS-DEPOSIT-COUNT    PIC 9(6) VALUE ZEROS.
@@ -97,12 +256,133 @@
            05 WS-TRANSFER-COUNT   PIC 9(6) VALUE ZEROS.
            05 WS-INQUIRY-COUNT    PIC 9(6) VALUE ZEROS.
            05 WS-FAILED-COUNT     PIC 9(6) VALUE ZEROS.
+           05 WS-INTEREST-COUNT   PIC 9(6) VALUE ZEROS.
+           05 WS-EOD-HIT-COUNT    PIC 9(6) VALUE ZEROS.
+           05 WS-EOD-RESET-COUNT  PIC 9(6) VALUE ZEROS.
+
+       01  WS-DAYS-PER-YEAR       PIC 9(3) VALUE 365.
+
+      *--- Run-mode control (PARM-driven, ONLINE is the default) ---
+       01  WS-RUN-MODE            PIC X(4) VALUE 'ONLN'.
+           88 MODE-ONLINE         VALUE 'ONLN'.
+           88 MODE-AUDIT-RPT      VALUE 'ARPT'.
+           88 MODE-INTEREST       VALUE 'INT '.
+           88 MODE-EOD-RESET      VALUE 'EOD '.
+           88 MODE-STANDING-XFER  VALUE 'STDG'.
+       01  WS-PARM-DATA           PIC X(80).
+
+      *--- Audit report headings and detail line ---
+       01  WS-AUD-RPT-TITLE.
+           05 FILLER PIC X(30) VALUE 'DAILY AUDIT TRAIL REPORT     '.
+           05 FILLER PIC X(102) VALUE SPACES.
+
+       01  WS-AUD-RPT-COLHDR.
+           05 FILLER PIC X(6)  VALUE 'BRANCH'.
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(8)  VALUE 'TELLER'.
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE 'TXN'.
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE 'ACCT FROM'.
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE 'ACCT TO'.
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(14) VALUE 'AMOUNT'.
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(4)  VALUE 'RESP'.
+           05 FILLER PIC X(57) VALUE SPACES.
+
+       01  WS-AUD-RPT-DETAIL.
+           05 WS-ARD-BRANCH       PIC 9(4).
+           05 FILLER              PIC X(4) VALUE SPACES.
+           05 WS-ARD-TELLER       PIC X(8).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ARD-TXN-TYPE     PIC X(3).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ARD-ACCT-FROM    PIC 9(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ARD-ACCT-TO      PIC 9(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ARD-AMOUNT       PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ARD-RESULT       PIC 9(4).
+           05 FILLER              PIC X(57) VALUE SPACES.
+
+      *--- EOD daily-limit reset report headings and detail line ---
+       01  WS-EOD-RPT-TITLE.
+           05 FILLER PIC X(30) VALUE 'DAILY WITHDRAWAL LIMIT REPORT '.
+           05 FILLER PIC X(102) VALUE SPACES.
+
+       01  WS-EOD-RPT-COLHDR.
+           05 FILLER PIC X(10) VALUE 'ACCOUNT'.
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(14) VALUE 'DAILY USED'.
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(14) VALUE 'DAILY LIMIT'.
+           05 FILLER PIC X(88) VALUE SPACES.
+
+       01  WS-EOD-RPT-DETAIL.
+           05 WS-EOD-ACCT-NUM     PIC 9(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-EOD-USED         PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-EOD-LIMIT        PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER              PIC X(88) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
-           PERFORM 1000-PROCESS-TRANSACTION
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+           EVALUATE WS-PARM-DATA(1:4)
+               WHEN 'ARPT'
+                   SET MODE-AUDIT-RPT TO TRUE
+               WHEN 'INT'
+                   SET MODE-INTEREST TO TRUE
+               WHEN 'EOD'
+                   SET MODE-EOD-RESET TO TRUE
+               WHEN 'STDG'
+                   SET MODE-STANDING-XFER TO TRUE
+               WHEN OTHER
+                   SET MODE-ONLINE TO TRUE
+           END-EVALUATE
+           EVALUATE TRUE
+               WHEN MODE-AUDIT-RPT
+                   PERFORM 9000-GENERATE-AUDIT-REPORT
+               WHEN MODE-INTEREST
+                   PERFORM 9500-POST-NIGHTLY-INTEREST
+               WHEN MODE-EOD-RESET
+                   PERFORM 9600-EOD-RESET-DAILY-LIMITS
+               WHEN MODE-STANDING-XFER
+                   PERFORM 9700-RUN-STANDING-TRANSFERS
+               WHEN OTHER
+                   PERFORM 0100-PROCESS-ONLINE-TRANSACTION
+           END-EVALUATE
            GOBACK.
 
+       0100-PROCESS-ONLINE-TRANSACTION.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCOUNT FILE: '
+                       WS-ACCT-FILE-STATUS
+               MOVE 'ACCOUNT-FILE'      TO WS-EXLOG-FILE-NAME
+               MOVE WS-ACCT-FILE-STATUS TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING ACCOUNT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = '05' OR '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN I-O SCHEDULE-FILE
+           IF WS-SCHED-FILE-STATUS = '05' OR '35'
+               OPEN OUTPUT SCHEDULE-FILE
+               CLOSE SCHEDULE-FILE
+               OPEN I-O SCHEDULE-FILE
+           END-IF
+           PERFORM 1000-PROCESS-TRANSACTION
+           CLOSE SCHEDULE-FILE
+           CLOSE AUDIT-FILE
+           CLOSE ACCOUNT-FILE.
+
        1000-PROCESS-TRANSACTION.
            PERFORM 1100-VALIDATE-REQUEST
            IF RESP-SUCCESS
@@ -117,6 +397,12 @@
                        PERFORM 5000-PROCESS-INQUIRY
                    WHEN TXN-CLOSE-ACCT
                        PERFORM 6000-PROCESS-CLOSE-ACCOUNT
+                   WHEN TXN-SCHEDULE-SETUP
+                       PERFORM 6500-PROCESS-SCHEDULE-SETUP
+                   WHEN TXN-FREEZE
+                       PERFORM 6600-PROCESS-FREEZE
+                   WHEN TXN-UNFREEZE
+                       PERFORM 6700-PROCESS-UNFREEZE
                END-EVALUATE
            END-IF
            PERFORM 8000-WRITE-AUDIT-TRAIL.
@@ -125,7 +411,8 @@
            SET RESP-SUCCESS TO TRUE
            MOVE SPACES TO WS-RESP-MESSAGE
            IF WS-TXN-TYPE NOT = 'DEP' AND 'WDR'
-                          AND 'TRF' AND 'INQ' AND 'CLS'
+                          AND 'TRF' AND 'INQ' AND 'CLS' AND 'SCH'
+                          AND 'FRZ' AND 'UFZ'
                SET RESP-INVALID-TXN TO TRUE
                MOVE 'INVALID TRANSACTION TYPE' TO WS-RESP-MESSAGE
            END-IF
@@ -148,7 +435,8 @@
                IF ACCT-CLOSED
                    SET RESP-ACCT-CLOSED TO TRUE
                    MOVE 'ACCOUNT IS CLOSED' TO WS-RESP-MESSAGE
-               ELSE IF ACCT-FROZEN
+               ELSE IF ACCT-FROZEN AND NOT TXN-UNFREEZE
+                       AND NOT TXN-FREEZE
                    SET RESP-ACCT-FROZEN TO TRUE
                    MOVE 'ACCOUNT IS FROZEN' TO WS-RESP-MESSAGE
                END-IF
@@ -180,6 +468,9 @@
                MOVE 'DAILY WITHDRAWAL LIMIT EXCEEDED'
                    TO WS-RESP-MESSAGE
                SUBTRACT WS-TXN-AMOUNT FROM WS-ACCT-DAILY-USED
+               SET ACCT-HIT-DLY-LMT TO TRUE
+               MOVE 'UPDATE' TO WS-DB-OPERATION
+               PERFORM 7000-DB-ACCESS
                ADD 1 TO WS-FAILED-COUNT
            ELSE
       *--- Check sufficient funds with overdraft ---
@@ -194,6 +485,7 @@
                    MOVE WS-AFTER-BALANCE TO WS-ACCT-BALANCE
                    COMPUTE WS-ACCT-AVAIL-BAL =
                        WS-ACCT-BALANCE + WS-ACCT-OD-LIMIT
+                   PERFORM 3900-ASSESS-OVERDRAFT-FEE
                    MOVE 'UPDATE' TO WS-DB-OPERATION
                    PERFORM 7000-DB-ACCESS
                    IF WS-SQLCODE = 0
@@ -202,6 +494,9 @@
                        MOVE 'WITHDRAWAL SUCCESSFUL'
                            TO WS-RESP-MESSAGE
                        ADD 1 TO WS-WITHDRAW-COUNT
+                       IF OD-FEE-WAS-ASSESSED
+                           PERFORM 8200-WRITE-FEE-AUDIT
+                       END-IF
                    ELSE
                        SET RESP-DB-ERROR TO TRUE
                        MOVE 'DB ERROR ON WITHDRAWAL'
@@ -211,6 +506,30 @@
                END-IF
            END-IF.
 
+       3900-ASSESS-OVERDRAFT-FEE.
+      *--- Flat overdraft fee: charged whenever a withdrawal or
+      *--- transfer pushes WS-ACCT-BALANCE below zero while still
+      *--- within WS-ACCT-OD-LIMIT. Posted as its own 'ODF' audit
+      *--- entry so the fee shows up separately from the transaction
+      *--- that triggered it, same as our real overdraft program.
+      *--- The fee itself is waived (not partially applied) whenever
+      *--- charging it in full would push the account past its own
+      *--- configured overdraft limit - a transaction that only just
+      *--- fit inside the limit must not be pushed over it by the fee
+      *--- meant to discourage using that limit in the first place.
+           SET OD-FEE-NOT-ASSESSED TO TRUE
+           IF WS-AFTER-BALANCE < ZEROS
+               IF (WS-AFTER-BALANCE - WS-OD-FEE-AMOUNT)
+                       NOT < (0 - WS-ACCT-OD-LIMIT)
+                   MOVE WS-ACCT-BALANCE TO WS-OD-FEE-BEFORE-BAL
+                   SUBTRACT WS-OD-FEE-AMOUNT FROM WS-ACCT-BALANCE
+                   COMPUTE WS-ACCT-AVAIL-BAL =
+                       WS-ACCT-BALANCE + WS-ACCT-OD-LIMIT
+                   MOVE WS-ACCT-BALANCE TO WS-AFTER-BALANCE
+                   SET OD-FEE-WAS-ASSESSED TO TRUE
+               END-IF
+           END-IF.
+
        4000-PROCESS-TRANSFER.
       *--- Validate source account (already loaded) ---
            COMPUTE WS-AFTER-BALANCE =
@@ -223,6 +542,7 @@
            ELSE
       *--- Debit source account ---
                MOVE WS-AFTER-BALANCE TO WS-ACCT-BALANCE
+               PERFORM 3900-ASSESS-OVERDRAFT-FEE
                MOVE 'UPDATE' TO WS-DB-OPERATION
                PERFORM 7000-DB-ACCESS
                IF WS-SQLCODE = 0
@@ -241,19 +561,22 @@
                            MOVE 'TRANSFER SUCCESSFUL'
                                TO WS-RESP-MESSAGE
                            ADD 1 TO WS-TRANSFER-COUNT
+                           IF OD-FEE-WAS-ASSESSED
+                               PERFORM 8200-WRITE-FEE-AUDIT
+                           END-IF
                        ELSE
                            SET RESP-DB-ERROR TO TRUE
                            MOVE 'DB ERROR CREDITING TARGET'
                                TO WS-RESP-MESSAGE
                            ADD 1 TO WS-FAILED-COUNT
-      *--- TODO: Rollback source debit ---
+                           PERFORM 4900-REVERSE-TRANSFER-DEBIT
                        END-IF
                    ELSE
                        SET RESP-ACCT-NOT-FND TO TRUE
                        MOVE 'TARGET ACCOUNT NOT FOUND'
                            TO WS-RESP-MESSAGE
                        ADD 1 TO WS-FAILED-COUNT
-      *--- TODO: Rollback source debit ---
+                       PERFORM 4900-REVERSE-TRANSFER-DEBIT
                    END-IF
                ELSE
                    SET RESP-DB-ERROR TO TRUE
@@ -263,6 +586,49 @@
                END-IF
            END-IF.
 
+       4900-REVERSE-TRANSFER-DEBIT.
+      *--- Compensating reversal: credit leg failed after the source
+      *--- was already debited, so re-credit the source account and
+      *--- post a matching REV entry to the audit trail. Without this
+      *--- a failed transfer would leave an account silently short.
+      *--- If an overdraft fee was already assessed (and committed)
+      *--- against the same debit, refund it too and post a matching
+      *--- ODR entry - otherwise the fee would be permanently kept
+      *--- against a transfer that never actually went through.
+           MOVE WS-TXN-ACCOUNT-FROM TO WS-ACCT-NUMBER
+           MOVE 'SELECT' TO WS-DB-OPERATION
+           PERFORM 7000-DB-ACCESS
+           IF WS-SQLCODE NOT = 0
+               MOVE 'DB ERROR RE-SELECTING SOURCE FOR REVERSAL'
+                   TO WS-RESP-MESSAGE
+               ADD 1 TO WS-FAILED-COUNT
+               MOVE 'ACCOUNT-FILE'      TO WS-EXLOG-FILE-NAME
+               MOVE SPACES              TO WS-EXLOG-STATUS-IN
+               MOVE 'DB ERROR RE-SELECTING SOURCE FOR REVERSAL'
+                   TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               GO TO 4900-EXIT
+           END-IF
+           ADD WS-TXN-AMOUNT TO WS-ACCT-BALANCE
+           IF OD-FEE-WAS-ASSESSED
+               MOVE WS-ACCT-BALANCE TO WS-OD-FEE-BEFORE-BAL
+               ADD WS-OD-FEE-AMOUNT TO WS-ACCT-BALANCE
+           END-IF
+           MOVE WS-ACCT-BALANCE TO WS-ACCT-AVAIL-BAL
+           MOVE 'UPDATE' TO WS-DB-OPERATION
+           PERFORM 7000-DB-ACCESS
+           IF WS-SQLCODE NOT = 0
+               MOVE 'DB ERROR REVERSING SOURCE DEBIT'
+                   TO WS-RESP-MESSAGE
+               ADD 1 TO WS-FAILED-COUNT
+           END-IF
+           IF OD-FEE-WAS-ASSESSED
+               PERFORM 8250-WRITE-FEE-REFUND-AUDIT
+           END-IF
+           PERFORM 8100-WRITE-REVERSAL-AUDIT.
+       4900-EXIT.
+           EXIT.
+
        5000-PROCESS-INQUIRY.
            MOVE WS-ACCT-BALANCE TO WS-RESP-NEW-BALANCE
            SET RESP-SUCCESS TO TRUE
@@ -271,8 +637,9 @@
 
        6000-PROCESS-CLOSE-ACCOUNT.
            IF WS-ACCT-BALANCE NOT = ZEROS
+               MOVE WS-ACCT-BALANCE TO WS-BALANCE-DISPLAY
                STRING 'ACCOUNT HAS BALANCE OF '
-                      WS-ACCT-BALANCE
+                      WS-BALANCE-DISPLAY
                       ' - MUST BE ZEROED FIRST'
                       DELIMITED BY SIZE
                       INTO WS-RESP-MESSAGE
@@ -295,11 +662,143 @@
                END-IF
            END-IF.
 
+       6500-PROCESS-SCHEDULE-SETUP.
+      *--- Sets up a recurring/standing transfer. WS-TXN-ACCOUNT-FROM
+      *--- was already validated as an open account by
+      *--- 1200-RETRIEVE-ACCOUNT; the nightly STDG batch mode
+      *--- (9700-RUN-STANDING-TRANSFERS) is what actually moves the
+      *--- money each time the schedule comes due.
+           MOVE WS-TXN-SCH-ID         TO WS-SCH-ID
+           MOVE WS-TXN-ACCOUNT-FROM   TO WS-SCH-ACCT-FROM
+           MOVE WS-TXN-ACCOUNT-TO     TO WS-SCH-ACCT-TO
+           MOVE WS-TXN-AMOUNT         TO WS-SCH-AMOUNT
+           MOVE WS-TXN-SCH-FREQ-DAYS  TO WS-SCH-FREQ-DAYS
+           MOVE WS-TXN-SCH-START-DATE TO WS-SCH-START-DATE
+           MOVE WS-TXN-SCH-START-DATE TO WS-SCH-NEXT-RUN-DATE
+           MOVE WS-TXN-SCH-END-DATE   TO WS-SCH-END-DATE
+           MOVE WS-TXN-TELLER-ID      TO WS-SCH-TELLER
+           MOVE WS-TXN-BRANCH         TO WS-SCH-BRANCH
+           SET SCH-ACTIVE TO TRUE
+           MOVE WS-SCH-ID             TO SCH-ID
+           MOVE WS-SCH-ACCT-FROM      TO SCH-ACCT-FROM
+           MOVE WS-SCH-ACCT-TO        TO SCH-ACCT-TO
+           MOVE WS-SCH-AMOUNT         TO SCH-AMOUNT
+           MOVE WS-SCH-FREQ-DAYS      TO SCH-FREQ-DAYS
+           MOVE WS-SCH-START-DATE     TO SCH-START-DATE
+           MOVE WS-SCH-NEXT-RUN-DATE  TO SCH-NEXT-RUN-DATE
+           MOVE WS-SCH-END-DATE       TO SCH-END-DATE
+           MOVE WS-SCH-STATUS         TO SCH-STATUS
+           MOVE WS-SCH-TELLER         TO SCH-TELLER
+           MOVE WS-SCH-BRANCH         TO SCH-BRANCH
+           WRITE SCHEDULE-RECORD
+           IF WS-SCHED-FILE-STATUS = '00'
+               SET RESP-SUCCESS TO TRUE
+               MOVE 'STANDING TRANSFER SCHEDULED'
+                   TO WS-RESP-MESSAGE
+           ELSE
+               SET RESP-DB-ERROR TO TRUE
+               MOVE 'ERROR SCHEDULING STANDING TRANSFER'
+                   TO WS-RESP-MESSAGE
+               ADD 1 TO WS-FAILED-COUNT
+           END-IF.
+
+       6600-PROCESS-FREEZE.
+      *--- Places a fraud hold or court-ordered freeze on the
+      *--- account. WS-TXN-TELLER-ID and WS-TXN-REASON-CODE are
+      *--- carried through to the audit trail by 8000-WRITE-AUDIT-
+      *--- TRAIL so there is a record of who froze the account and
+      *--- why.
+           IF ACCT-FROZEN
+               SET RESP-ALREADY-FROZEN TO TRUE
+               MOVE 'ACCOUNT ALREADY FROZEN' TO WS-RESP-MESSAGE
+               ADD 1 TO WS-FAILED-COUNT
+           ELSE
+               MOVE 'F' TO WS-ACCT-STATUS
+               MOVE 'UPDATE' TO WS-DB-OPERATION
+               PERFORM 7000-DB-ACCESS
+               IF WS-SQLCODE = 0
+                   SET RESP-SUCCESS TO TRUE
+                   MOVE 'ACCOUNT FROZEN' TO WS-RESP-MESSAGE
+               ELSE
+                   SET RESP-DB-ERROR TO TRUE
+                   MOVE 'DB ERROR FREEZING ACCOUNT'
+                       TO WS-RESP-MESSAGE
+                   ADD 1 TO WS-FAILED-COUNT
+               END-IF
+           END-IF.
+
+       6700-PROCESS-UNFREEZE.
+      *--- Lifts a fraud hold or court-ordered freeze. Only reaches
+      *--- here when the account is in fact frozen - 1200-RETRIEVE-
+      *--- ACCOUNT lets a TXN-UNFREEZE request through its normal
+      *--- ACCT-FROZEN rejection for exactly this reason.
+           IF NOT ACCT-FROZEN
+               SET RESP-NOT-FROZEN TO TRUE
+               MOVE 'ACCOUNT IS NOT FROZEN' TO WS-RESP-MESSAGE
+               ADD 1 TO WS-FAILED-COUNT
+           ELSE
+               MOVE 'O' TO WS-ACCT-STATUS
+               MOVE 'UPDATE' TO WS-DB-OPERATION
+               PERFORM 7000-DB-ACCESS
+               IF WS-SQLCODE = 0
+                   SET RESP-SUCCESS TO TRUE
+                   MOVE 'ACCOUNT UNFROZEN' TO WS-RESP-MESSAGE
+               ELSE
+                   SET RESP-DB-ERROR TO TRUE
+                   MOVE 'DB ERROR UNFREEZING ACCOUNT'
+                       TO WS-RESP-MESSAGE
+                   ADD 1 TO WS-FAILED-COUNT
+               END-IF
+           END-IF.
+
        7000-DB-ACCESS.
-      *--- Simulated database access ---
-      *--- In production, this would contain EXEC SQL
-      *--- or calls to DB2 stored procedures ---
-           MOVE 0 TO WS-SQLCODE.
+      *--- Account master access. Originally a simulated DB2 call
+      *--- that always returned SQLCODE zero; now reads/rewrites the
+      *--- indexed ACCOUNT-FILE keyed by account number so balances,
+      *--- limits and status actually persist between transactions.
+           EVALUATE WS-DB-OPERATION
+               WHEN 'SELECT'
+                   MOVE WS-ACCT-NUMBER TO ACCT-ID
+                   READ ACCOUNT-FILE
+                   IF WS-ACCT-FILE-STATUS = '00'
+                       MOVE ACCT-NAME        TO WS-ACCT-NAME
+                       MOVE ACCT-TYPE        TO WS-ACCT-TYPE
+                       MOVE ACCT-BALANCE     TO WS-ACCT-BALANCE
+                       MOVE ACCT-AVAIL-BAL   TO WS-ACCT-AVAIL-BAL
+                       MOVE ACCT-STATUS      TO WS-ACCT-STATUS
+                       MOVE ACCT-OPEN-DATE   TO WS-ACCT-OPEN-DATE
+                       MOVE ACCT-LAST-TXN    TO WS-ACCT-LAST-TXN
+                       MOVE ACCT-OD-LIMIT    TO WS-ACCT-OD-LIMIT
+                       MOVE ACCT-INTEREST-RT TO WS-ACCT-INTEREST-RT
+                       MOVE ACCT-DAILY-LIMIT TO WS-ACCT-DAILY-LIMIT
+                       MOVE ACCT-DAILY-USED  TO WS-ACCT-DAILY-USED
+                       MOVE ACCT-HIT-DAILY-LMT
+                           TO WS-ACCT-HIT-DLY-LMT
+                       MOVE 0 TO WS-SQLCODE
+                   ELSE
+                       MOVE 100 TO WS-SQLCODE
+                   END-IF
+               WHEN 'UPDATE'
+                   MOVE WS-ACCT-NUMBER      TO ACCT-ID
+                   MOVE WS-ACCT-NAME        TO ACCT-NAME
+                   MOVE WS-ACCT-TYPE        TO ACCT-TYPE
+                   MOVE WS-ACCT-BALANCE     TO ACCT-BALANCE
+                   MOVE WS-ACCT-AVAIL-BAL   TO ACCT-AVAIL-BAL
+                   MOVE WS-ACCT-STATUS      TO ACCT-STATUS
+                   MOVE WS-ACCT-OPEN-DATE   TO ACCT-OPEN-DATE
+                   MOVE WS-ACCT-LAST-TXN    TO ACCT-LAST-TXN
+                   MOVE WS-ACCT-OD-LIMIT    TO ACCT-OD-LIMIT
+                   MOVE WS-ACCT-INTEREST-RT TO ACCT-INTEREST-RT
+                   MOVE WS-ACCT-DAILY-LIMIT TO ACCT-DAILY-LIMIT
+                   MOVE WS-ACCT-DAILY-USED  TO ACCT-DAILY-USED
+                   MOVE WS-ACCT-HIT-DLY-LMT TO ACCT-HIT-DAILY-LMT
+                   REWRITE ACCT-FILE-RECORD
+                   IF WS-ACCT-FILE-STATUS = '00'
+                       MOVE 0 TO WS-SQLCODE
+                   ELSE
+                       MOVE 910 TO WS-SQLCODE
+                   END-IF
+           END-EVALUATE.
 
        8000-WRITE-AUDIT-TRAIL.
            MOVE WS-TXN-TIMESTAMP    TO WS-AUD-TIMESTAMP
@@ -311,5 +810,417 @@
            MOVE WS-TXN-TELLER-ID    TO WS-AUD-TELLER
            MOVE WS-TXN-BRANCH       TO WS-AUD-BRANCH
            MOVE WS-BEFORE-BALANCE   TO WS-AUD-BEFORE-BAL
-           MOVE WS-AFTER-BALANCE    TO WS-AUD-AFTER-BAL.
-      *--- Would write to audit log file/DB2 table here ---
+           MOVE WS-AFTER-BALANCE    TO WS-AUD-AFTER-BAL
+           MOVE WS-TXN-REASON-CODE  TO WS-AUD-REASON-CODE
+           PERFORM 8050-WRITE-AUDIT-RECORD.
+
+       8050-WRITE-AUDIT-RECORD.
+           MOVE WS-AUD-TIMESTAMP    TO AUD-TIMESTAMP
+           MOVE WS-AUD-TXN-TYPE     TO AUD-TXN-TYPE
+           MOVE WS-AUD-ACCT-FROM    TO AUD-ACCT-FROM
+           MOVE WS-AUD-ACCT-TO      TO AUD-ACCT-TO
+           MOVE WS-AUD-AMOUNT       TO AUD-AMOUNT
+           MOVE WS-AUD-RESULT       TO AUD-RESULT
+           MOVE WS-AUD-TELLER       TO AUD-TELLER
+           MOVE WS-AUD-BRANCH       TO AUD-BRANCH
+           MOVE WS-AUD-BEFORE-BAL   TO AUD-BEFORE-BAL
+           MOVE WS-AUD-AFTER-BAL    TO AUD-AFTER-BAL
+           MOVE WS-AUD-REASON-CODE  TO AUD-REASON-CODE
+           WRITE AUDIT-FILE-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING AUDIT TRAIL: '
+                       WS-AUDIT-FILE-STATUS
+               MOVE 'AUDIT-FILE'         TO WS-EXLOG-FILE-NAME
+               MOVE WS-AUDIT-FILE-STATUS TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR WRITING AUDIT TRAIL' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           END-IF.
+
+       8100-WRITE-REVERSAL-AUDIT.
+      *--- Posts the REV entry generated by 4900-REVERSE-TRANSFER-
+      *--- DEBIT. Kept separate from 8000 so the original failed TRF
+      *--- is still logged once from 1000-PROCESS-TRANSACTION, and
+      *--- the compensating entry is logged again here as its own
+      *--- record, tying the two together by account/amount.
+           MOVE WS-TXN-TIMESTAMP    TO WS-AUD-TIMESTAMP
+           MOVE 'REV'               TO WS-AUD-TXN-TYPE
+           MOVE WS-TXN-ACCOUNT-FROM TO WS-AUD-ACCT-FROM
+           MOVE WS-TXN-ACCOUNT-TO   TO WS-AUD-ACCT-TO
+           MOVE WS-TXN-AMOUNT       TO WS-AUD-AMOUNT
+           MOVE WS-RESP-CODE        TO WS-AUD-RESULT
+           MOVE WS-TXN-TELLER-ID    TO WS-AUD-TELLER
+           MOVE WS-TXN-BRANCH       TO WS-AUD-BRANCH
+           MOVE WS-AFTER-BALANCE    TO WS-AUD-BEFORE-BAL
+           MOVE WS-ACCT-BALANCE     TO WS-AUD-AFTER-BAL
+           MOVE SPACES              TO WS-AUD-REASON-CODE
+           PERFORM 8050-WRITE-AUDIT-RECORD.
+
+       8200-WRITE-FEE-AUDIT.
+      *--- Posts the 'ODF' overdraft-fee entry generated by
+      *--- 3900-ASSESS-OVERDRAFT-FEE, tied to the same account,
+      *--- teller and timestamp as the withdrawal or transfer that
+      *--- triggered it.
+           MOVE WS-TXN-TIMESTAMP     TO WS-AUD-TIMESTAMP
+           MOVE 'ODF'                TO WS-AUD-TXN-TYPE
+           MOVE WS-TXN-ACCOUNT-FROM  TO WS-AUD-ACCT-FROM
+           MOVE ZEROS                TO WS-AUD-ACCT-TO
+           MOVE WS-OD-FEE-AMOUNT     TO WS-AUD-AMOUNT
+           MOVE WS-RESP-CODE         TO WS-AUD-RESULT
+           MOVE WS-TXN-TELLER-ID     TO WS-AUD-TELLER
+           MOVE WS-TXN-BRANCH        TO WS-AUD-BRANCH
+           MOVE WS-OD-FEE-BEFORE-BAL TO WS-AUD-BEFORE-BAL
+           MOVE WS-ACCT-BALANCE      TO WS-AUD-AFTER-BAL
+           MOVE SPACES               TO WS-AUD-REASON-CODE
+           PERFORM 8050-WRITE-AUDIT-RECORD.
+
+       8250-WRITE-FEE-REFUND-AUDIT.
+      *--- Posts the 'ODR' entry refunding a fee 3900-ASSESS-OVERDRAFT
+      *--- -FEE already committed against the source account, when
+      *--- 4900-REVERSE-TRANSFER-DEBIT has to back out the whole
+      *--- debit. Amount is negative to distinguish a refund from an
+      *--- original 'ODF' charge when the two are read side by side.
+           MOVE WS-TXN-TIMESTAMP     TO WS-AUD-TIMESTAMP
+           MOVE 'ODR'                TO WS-AUD-TXN-TYPE
+           MOVE WS-TXN-ACCOUNT-FROM  TO WS-AUD-ACCT-FROM
+           MOVE ZEROS                TO WS-AUD-ACCT-TO
+           COMPUTE WS-AUD-AMOUNT = 0 - WS-OD-FEE-AMOUNT
+           MOVE WS-RESP-CODE         TO WS-AUD-RESULT
+           MOVE WS-TXN-TELLER-ID     TO WS-AUD-TELLER
+           MOVE WS-TXN-BRANCH        TO WS-AUD-BRANCH
+           MOVE WS-OD-FEE-BEFORE-BAL TO WS-AUD-BEFORE-BAL
+           MOVE WS-ACCT-BALANCE      TO WS-AUD-AFTER-BAL
+           MOVE SPACES               TO WS-AUD-REASON-CODE
+           PERFORM 8050-WRITE-AUDIT-RECORD.
+
+       9000-GENERATE-AUDIT-REPORT.
+      *--- End-of-day report: every deposit, withdrawal, transfer,
+      *--- inquiry, close and reversal a teller keyed that day,
+      *--- sorted by branch and teller for the branch manager.
+           OPEN OUTPUT AUDIT-REPORT-FILE
+           IF WS-AUDIT-RPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AUDIT REPORT FILE: '
+                       WS-AUDIT-RPT-STATUS
+               MOVE 'AUDIT-REPORT-FILE'  TO WS-EXLOG-FILE-NAME
+               MOVE WS-AUDIT-RPT-STATUS  TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING AUDIT REPORT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           ELSE
+               WRITE AUDIT-REPORT-RECORD FROM WS-AUD-RPT-TITLE
+               WRITE AUDIT-REPORT-RECORD FROM WS-AUD-RPT-COLHDR
+               SORT AUDIT-SORT-WORK
+                   ON ASCENDING KEY AUD-SRT-BRANCH
+                      ASCENDING KEY AUD-SRT-TELLER
+                   INPUT PROCEDURE IS 9100-PREPARE-AUDIT-SORT
+                   OUTPUT PROCEDURE IS 9200-WRITE-AUDIT-DETAIL
+               CLOSE AUDIT-REPORT-FILE
+           END-IF.
+
+       9100-PREPARE-AUDIT-SORT.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'NO AUDIT TRAIL RECORDS TO REPORT'
+           ELSE
+               READ AUDIT-FILE
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL WS-AUDIT-FILE-STATUS = '10'
+                   MOVE AUD-BRANCH     TO AUD-SRT-BRANCH
+                   MOVE AUD-TELLER     TO AUD-SRT-TELLER
+                   MOVE AUD-TIMESTAMP  TO AUD-SRT-TIMESTAMP
+                   MOVE AUD-TXN-TYPE   TO AUD-SRT-TXN-TYPE
+                   MOVE AUD-ACCT-FROM  TO AUD-SRT-ACCT-FROM
+                   MOVE AUD-ACCT-TO    TO AUD-SRT-ACCT-TO
+                   MOVE AUD-AMOUNT     TO AUD-SRT-AMOUNT
+                   MOVE AUD-RESULT     TO AUD-SRT-RESULT
+                   MOVE AUD-BEFORE-BAL TO AUD-SRT-BEFORE-BAL
+                   MOVE AUD-AFTER-BAL  TO AUD-SRT-AFTER-BAL
+                   RELEASE AUDIT-SORT-RECORD
+                   READ AUDIT-FILE
+                       AT END CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       9200-WRITE-AUDIT-DETAIL.
+           RETURN AUDIT-SORT-WORK
+               AT END GO TO 9200-EXIT
+           END-RETURN
+           PERFORM UNTIL 1 = 0
+               MOVE AUD-SRT-BRANCH    TO WS-ARD-BRANCH
+               MOVE AUD-SRT-TELLER    TO WS-ARD-TELLER
+               MOVE AUD-SRT-TXN-TYPE  TO WS-ARD-TXN-TYPE
+               MOVE AUD-SRT-ACCT-FROM TO WS-ARD-ACCT-FROM
+               MOVE AUD-SRT-ACCT-TO   TO WS-ARD-ACCT-TO
+               MOVE AUD-SRT-AMOUNT    TO WS-ARD-AMOUNT
+               MOVE AUD-SRT-RESULT    TO WS-ARD-RESULT
+               WRITE AUDIT-REPORT-RECORD FROM WS-AUD-RPT-DETAIL
+               RETURN AUDIT-SORT-WORK
+                   AT END GO TO 9200-EXIT
+               END-RETURN
+           END-PERFORM.
+       9200-EXIT.
+           EXIT.
+
+       9500-POST-NIGHTLY-INTEREST.
+      *--- Nightly batch sweep: every open savings/money-market
+      *--- account accrues interest off WS-ACCT-INTEREST-RT and is
+      *--- credited through the same 2000-PROCESS-DEPOSIT path a
+      *--- teller deposit would use, so month-end interest no
+      *--- longer has to be posted by hand.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCOUNT FILE: '
+                       WS-ACCT-FILE-STATUS
+               MOVE 'ACCOUNT-FILE'      TO WS-EXLOG-FILE-NAME
+               MOVE WS-ACCT-FILE-STATUS TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING ACCOUNT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           ELSE
+               MOVE LOW-VALUES TO ACCT-ID
+               START ACCOUNT-FILE KEY > ACCT-ID
+                   INVALID KEY
+                       DISPLAY 'NO ACCOUNTS ON FILE'
+               END-START
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL WS-ACCT-FILE-STATUS = '10'
+                   PERFORM 9510-POST-ACCOUNT-INTEREST
+                   READ ACCOUNT-FILE NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-FILE
+               DISPLAY 'INTEREST POSTED TO ' WS-INTEREST-COUNT
+                       ' ACCOUNTS'
+           END-IF.
+
+       9510-POST-ACCOUNT-INTEREST.
+           IF (ACCT-TYPE = 'SV' OR ACCT-TYPE = 'MM')
+               AND ACCT-STATUS = 'O'
+               MOVE ACCT-ID             TO WS-ACCT-NUMBER
+               MOVE ACCT-NAME           TO WS-ACCT-NAME
+               MOVE ACCT-TYPE           TO WS-ACCT-TYPE
+               MOVE ACCT-BALANCE        TO WS-ACCT-BALANCE
+               MOVE ACCT-AVAIL-BAL      TO WS-ACCT-AVAIL-BAL
+               MOVE ACCT-STATUS         TO WS-ACCT-STATUS
+               MOVE ACCT-OPEN-DATE      TO WS-ACCT-OPEN-DATE
+               MOVE ACCT-LAST-TXN       TO WS-ACCT-LAST-TXN
+               MOVE ACCT-OD-LIMIT       TO WS-ACCT-OD-LIMIT
+               MOVE ACCT-INTEREST-RT    TO WS-ACCT-INTEREST-RT
+               MOVE ACCT-DAILY-LIMIT    TO WS-ACCT-DAILY-LIMIT
+               MOVE ACCT-DAILY-USED     TO WS-ACCT-DAILY-USED
+               MOVE WS-ACCT-BALANCE     TO WS-BEFORE-BALANCE
+               COMPUTE WS-TXN-AMOUNT ROUNDED =
+                   WS-ACCT-BALANCE * WS-ACCT-INTEREST-RT
+                   / WS-DAYS-PER-YEAR
+               IF WS-TXN-AMOUNT > ZEROS
+                   MOVE WS-ACCT-NUMBER  TO WS-TXN-ACCOUNT-FROM
+                   MOVE ZEROS           TO WS-TXN-ACCOUNT-TO
+                   MOVE 'INT'           TO WS-TXN-TYPE
+                   MOVE 'SYSTEM  '      TO WS-TXN-TELLER-ID
+                   MOVE ZEROS           TO WS-TXN-BRANCH
+                   MOVE SPACES          TO WS-TXN-REASON-CODE
+                   MOVE FUNCTION CURRENT-DATE TO WS-TXN-TIMESTAMP
+                   PERFORM 2000-PROCESS-DEPOSIT
+                   PERFORM 8000-WRITE-AUDIT-TRAIL
+                   ADD 1 TO WS-INTEREST-COUNT
+               END-IF
+           END-IF.
+
+       9600-EOD-RESET-DAILY-LIMITS.
+      *--- End-of-day batch: reports every account that hit its daily
+      *--- withdrawal limit (RESP-DAILY-LIMIT) that business day, then
+      *--- zeroes WS-ACCT-DAILY-USED and the hit-flag for every
+      *--- account on file so tomorrow's withdrawals start fresh.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCOUNT FILE: '
+                       WS-ACCT-FILE-STATUS
+               MOVE 'ACCOUNT-FILE'      TO WS-EXLOG-FILE-NAME
+               MOVE WS-ACCT-FILE-STATUS TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING ACCOUNT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           ELSE
+               OPEN OUTPUT EOD-REPORT-FILE
+               IF WS-EOD-RPT-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING EOD REPORT FILE: '
+                           WS-EOD-RPT-STATUS
+                   MOVE 'EOD-REPORT-FILE'  TO WS-EXLOG-FILE-NAME
+                   MOVE WS-EOD-RPT-STATUS  TO WS-EXLOG-STATUS-IN
+                   MOVE 'ERROR OPENING EOD REPORT FILE' TO WS-EXLOG-DESC
+                   PERFORM 9800-LOG-EXCEPTION
+               ELSE
+                   WRITE EOD-REPORT-RECORD FROM WS-EOD-RPT-TITLE
+                   WRITE EOD-REPORT-RECORD FROM WS-EOD-RPT-COLHDR
+                   MOVE LOW-VALUES TO ACCT-ID
+                   START ACCOUNT-FILE KEY > ACCT-ID
+                       INVALID KEY
+                           DISPLAY 'NO ACCOUNTS ON FILE'
+                   END-START
+                   READ ACCOUNT-FILE NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   PERFORM UNTIL WS-ACCT-FILE-STATUS = '10'
+                       PERFORM 9610-RESET-ACCOUNT-DAILY-LIMIT
+                       READ ACCOUNT-FILE NEXT RECORD
+                           AT END CONTINUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE EOD-REPORT-FILE
+               END-IF
+               CLOSE ACCOUNT-FILE
+               DISPLAY WS-EOD-HIT-COUNT
+                       ' ACCOUNTS HIT THEIR DAILY LIMIT, '
+                       WS-EOD-RESET-COUNT ' ACCOUNTS RESET'
+           END-IF.
+
+       9610-RESET-ACCOUNT-DAILY-LIMIT.
+           IF ACCT-HIT-DAILY-LMT = 'Y'
+               MOVE ACCT-ID          TO WS-EOD-ACCT-NUM
+               MOVE ACCT-DAILY-USED  TO WS-EOD-USED
+               MOVE ACCT-DAILY-LIMIT TO WS-EOD-LIMIT
+               WRITE EOD-REPORT-RECORD FROM WS-EOD-RPT-DETAIL
+               ADD 1 TO WS-EOD-HIT-COUNT
+           END-IF
+           MOVE ACCT-ID             TO WS-ACCT-NUMBER
+           MOVE ACCT-NAME           TO WS-ACCT-NAME
+           MOVE ACCT-TYPE           TO WS-ACCT-TYPE
+           MOVE ACCT-BALANCE        TO WS-ACCT-BALANCE
+           MOVE ACCT-AVAIL-BAL      TO WS-ACCT-AVAIL-BAL
+           MOVE ACCT-STATUS         TO WS-ACCT-STATUS
+           MOVE ACCT-OPEN-DATE      TO WS-ACCT-OPEN-DATE
+           MOVE ACCT-LAST-TXN       TO WS-ACCT-LAST-TXN
+           MOVE ACCT-OD-LIMIT       TO WS-ACCT-OD-LIMIT
+           MOVE ACCT-INTEREST-RT    TO WS-ACCT-INTEREST-RT
+           MOVE ACCT-DAILY-LIMIT    TO WS-ACCT-DAILY-LIMIT
+           MOVE ZEROS               TO WS-ACCT-DAILY-USED
+           MOVE 'N'                 TO WS-ACCT-HIT-DLY-LMT
+           MOVE 'UPDATE'            TO WS-DB-OPERATION
+           PERFORM 7000-DB-ACCESS
+           ADD 1 TO WS-EOD-RESET-COUNT.
+
+       9700-RUN-STANDING-TRANSFERS.
+      *--- Nightly batch sweep: runs every active standing transfer
+      *--- whose WS-SCH-NEXT-RUN-DATE has come due through the same
+      *--- 4000-PROCESS-TRANSFER path a teller-keyed TRF would use,
+      *--- then advances the schedule by SCH-FREQ-DAYS (or ends it
+      *--- once SCH-END-DATE is reached) so recurring payments no
+      *--- longer have to be keyed by hand every period.
+           OPEN I-O SCHEDULE-FILE
+           IF WS-SCHED-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SCHEDULE FILE: '
+                       WS-SCHED-FILE-STATUS
+               MOVE 'SCHEDULE-FILE'      TO WS-EXLOG-FILE-NAME
+               MOVE WS-SCHED-FILE-STATUS TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING SCHEDULE FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           ELSE
+               OPEN I-O ACCOUNT-FILE
+               IF WS-ACCT-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING ACCOUNT FILE: '
+                           WS-ACCT-FILE-STATUS
+                   MOVE 'ACCOUNT-FILE'      TO WS-EXLOG-FILE-NAME
+                   MOVE WS-ACCT-FILE-STATUS TO WS-EXLOG-STATUS-IN
+                   MOVE 'ERROR OPENING ACCOUNT FILE' TO WS-EXLOG-DESC
+                   PERFORM 9800-LOG-EXCEPTION
+               ELSE
+                   OPEN EXTEND AUDIT-FILE
+                   IF WS-AUDIT-FILE-STATUS = '05' OR '35'
+                       OPEN OUTPUT AUDIT-FILE
+                   END-IF
+                   ACCEPT WS-CURRENT-DATE-8 FROM DATE YYYYMMDD
+                   MOVE LOW-VALUES TO SCH-ID
+                   START SCHEDULE-FILE KEY > SCH-ID
+                       INVALID KEY
+                           DISPLAY 'NO STANDING TRANSFERS ON FILE'
+                   END-START
+                   READ SCHEDULE-FILE NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   PERFORM UNTIL WS-SCHED-FILE-STATUS = '10'
+                       PERFORM 9710-RUN-ONE-STANDING-TRANSFER
+                       READ SCHEDULE-FILE NEXT RECORD
+                           AT END CONTINUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE AUDIT-FILE
+               END-IF
+               CLOSE ACCOUNT-FILE
+           END-IF
+           CLOSE SCHEDULE-FILE.
+
+       9710-RUN-ONE-STANDING-TRANSFER.
+           IF SCH-STATUS = 'A'
+               AND SCH-NEXT-RUN-DATE <= WS-CURRENT-DATE-8
+               MOVE SCH-ACCT-FROM      TO WS-TXN-ACCOUNT-FROM
+               MOVE SCH-ACCT-TO        TO WS-TXN-ACCOUNT-TO
+               MOVE SCH-AMOUNT         TO WS-TXN-AMOUNT
+               MOVE 'TRF'              TO WS-TXN-TYPE
+               MOVE SCH-TELLER         TO WS-TXN-TELLER-ID
+               MOVE SCH-BRANCH         TO WS-TXN-BRANCH
+               MOVE SPACES             TO WS-TXN-REASON-CODE
+               MOVE FUNCTION CURRENT-DATE TO WS-TXN-TIMESTAMP
+               MOVE WS-TXN-ACCOUNT-FROM TO WS-ACCT-NUMBER
+               MOVE 'SELECT'           TO WS-DB-OPERATION
+               PERFORM 7000-DB-ACCESS
+               IF WS-SQLCODE = 0 AND ACCT-STATUS = 'O'
+                   MOVE WS-ACCT-BALANCE TO WS-BEFORE-BALANCE
+                   PERFORM 4000-PROCESS-TRANSFER
+               ELSE
+                   IF WS-SQLCODE NOT = 0
+                       SET RESP-ACCT-NOT-FND TO TRUE
+                       MOVE 'STANDING TRANSFER SOURCE NOT FOUND'
+                           TO WS-RESP-MESSAGE
+                   ELSE
+                       SET RESP-INVALID-TXN TO TRUE
+                       MOVE 'STANDING TRANSFER SOURCE NOT OPEN'
+                           TO WS-RESP-MESSAGE
+                   END-IF
+                   ADD 1 TO WS-FAILED-COUNT
+               END-IF
+               PERFORM 8000-WRITE-AUDIT-TRAIL
+      *--- Calendar-correct day arithmetic on a YYYYMMDD field -
+      *--- plain PIC 9(8) addition would overflow across a month or
+      *--- year boundary, same fix CUSTMGMT already uses for its own
+      *--- date arithmetic.
+               COMPUTE SCH-NEXT-RUN-DATE = FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(SCH-NEXT-RUN-DATE)
+                       + SCH-FREQ-DAYS)
+               IF SCH-END-DATE NOT = ZEROS
+                   AND SCH-NEXT-RUN-DATE > SCH-END-DATE
+                   MOVE 'E' TO SCH-STATUS
+               END-IF
+               REWRITE SCHEDULE-RECORD
+               IF WS-SCHED-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR UPDATING SCHEDULE RECORD: '
+                           WS-SCHED-FILE-STATUS
+                   MOVE 'SCHEDULE-FILE'      TO WS-EXLOG-FILE-NAME
+                   MOVE WS-SCHED-FILE-STATUS TO WS-EXLOG-STATUS-IN
+                   MOVE 'ERROR UPDATING SCHEDULE RECORD'
+                                            TO WS-EXLOG-DESC
+                   PERFORM 9800-LOG-EXCEPTION
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 9800-LOG-EXCEPTION - appends one record to the shared
+      * cross-program daily error log. Callers set WS-EXLOG-FILE-NAME,
+      * WS-EXLOG-STATUS-IN, and WS-EXLOG-DESC before performing this.
+      *================================================================*
+       9800-LOG-EXCEPTION.
+           MOVE 'BANKTXN'           TO EXLOG-PROGRAM-ID
+           ACCEPT EXLOG-DATE        FROM DATE YYYYMMDD
+           ACCEPT EXLOG-TIME        FROM TIME
+           MOVE WS-EXLOG-STATUS-IN  TO EXLOG-STATUS-CODE
+           MOVE WS-EXLOG-FILE-NAME  TO EXLOG-FILE-NAME
+           MOVE WS-EXLOG-DESC       TO EXLOG-DESCRIPTION
+           OPEN EXTEND DAILY-ERROR-LOG-FILE
+           IF WS-EXLOG-STATUS = '05' OR '35'
+               OPEN OUTPUT DAILY-ERROR-LOG-FILE
+               CLOSE DAILY-ERROR-LOG-FILE
+               OPEN EXTEND DAILY-ERROR-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE DAILY-ERROR-LOG-FILE.
