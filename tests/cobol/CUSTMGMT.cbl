@@ -31,6 +31,38 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-RPT-STATUS.
 
+           SELECT LOOKUP-CONTROL-FILE
+               ASSIGN TO 'LOOKUPIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LKIN-STATUS.
+
+           SELECT LOOKUP-RPT-FILE
+               ASSIGN TO 'CUSTLKUP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LKRPT-STATUS.
+
+           SELECT MAINT-FILE
+               ASSIGN TO 'CUSTMNT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+
+           SELECT CHANGE-LOG-FILE
+               ASSIGN TO 'CUSTCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLOG-STATUS.
+
+           SELECT DORMANT-RPT-FILE
+               ASSIGN TO 'CUSTDORM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DORM-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO 'CUSTEXC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           COPY EXCPSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
@@ -55,19 +87,77 @@
        FD  REPORT-FILE.
        01  REPORT-RECORD         PIC X(132).
 
+       FD  LOOKUP-CONTROL-FILE.
+       01  LOOKUP-NAME-RECORD    PIC X(40).
+
+       FD  LOOKUP-RPT-FILE.
+       01  LOOKUP-RPT-RECORD     PIC X(132).
+
+       FD  MAINT-FILE.
+       01  MAINT-TRANS-RECORD.
+           05 MAINT-TRANS-CODE        PIC X(1).
+              88 MAINT-ADD            VALUE 'A'.
+              88 MAINT-CHANGE         VALUE 'C'.
+              88 MAINT-DELETE         VALUE 'D'.
+           05 MAINT-CUST-ID           PIC 9(8).
+           05 MAINT-CUST-NAME         PIC X(40).
+           05 MAINT-CUST-ADDRESS.
+              10 MAINT-CUST-STREET    PIC X(30).
+              10 MAINT-CUST-CITY      PIC X(20).
+              10 MAINT-CUST-STATE     PIC X(2).
+              10 MAINT-CUST-ZIP       PIC 9(5).
+           05 MAINT-CUST-PHONE        PIC 9(10).
+           05 MAINT-CUST-CREDIT-LIMIT PIC S9(7)V99.
+           05 MAINT-CUST-STATUS       PIC X(1).
+
+       FD  CHANGE-LOG-FILE.
+       01  CHANGE-LOG-RECORD.
+           05 CLOG-TRANS-CODE    PIC X(1).
+           05 CLOG-CUST-ID       PIC 9(8).
+           05 CLOG-RESULT-CODE   PIC X(4).
+           05 CLOG-RESULT-TEXT   PIC X(40).
+
+       FD  DORMANT-RPT-FILE.
+       01  DORMANT-RPT-RECORD    PIC X(132).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RPT-RECORD  PIC X(132).
+
+       COPY EXCPLOG.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS        PIC X(2).
            88 WS-SUCCESS         VALUE '00'.
            88 WS-EOF             VALUE '10'.
            88 WS-DUP-KEY         VALUE '22'.
            88 WS-NOT-FOUND       VALUE '23'.
+           88 WS-FILE-MISSING    VALUE '05' '35'.
+
+       01  WS-EXLOG-STATUS       PIC X(2).
+       01  WS-EXLOG-FILE-NAME    PIC X(20).
+       01  WS-EXLOG-DESC         PIC X(60).
+       01  WS-EXLOG-STATUS-IN    PIC X(2).
+
+       01  WS-RETURN-CODE        PIC S9(4) COMP VALUE ZERO.
 
        01  WS-RPT-STATUS         PIC X(2).
+       01  WS-LKIN-STATUS        PIC X(2).
+       01  WS-LKRPT-STATUS       PIC X(2).
+       01  WS-MAINT-STATUS       PIC X(2).
+       01  WS-CLOG-STATUS        PIC X(2).
+       01  WS-DORM-STATUS        PIC X(2).
+       01  WS-EXC-STATUS         PIC X(2).
 
        01  WS-SWITCHES.
            05 WS-EOF-SW          PIC X(1) VALUE 'N'.
               88 END-OF-FILE     VALUE 'Y'.
               88 NOT-END-OF-FILE VALUE 'N'.
+           05 WS-LOOKUP-EOF-SW   PIC X(1) VALUE 'N'.
+              88 LOOKUP-EOF      VALUE 'Y'.
+           05 WS-CUST-EOF-SW     PIC X(1) VALUE 'N'.
+              88 CUST-EOF        VALUE 'Y'.
+           05 WS-MAINT-EOF-SW    PIC X(1) VALUE 'N'.
+              88 MAINT-EOF       VALUE 'Y'.
 
        01  WS-COUNTERS.
            05 WS-READ-COUNT      PIC 9(6) VALUE ZEROS.
@@ -76,6 +166,8 @@
            05 WS-SUSPENDED-COUNT PIC 9(6) VALUE ZEROS.
            05 WS-HIGH-BAL-COUNT  PIC 9(6) VALUE ZEROS.
            05 WS-ERROR-COUNT     PIC 9(6) VALUE ZEROS.
+           05 WS-DORMANT-COUNT   PIC 9(6) VALUE ZEROS.
+           05 WS-EXCEPTION-COUNT PIC 9(6) VALUE ZEROS.
 
        01  WS-TOTALS.
            05 WS-TOTAL-BALANCE   PIC S9(11)V99 VALUE ZEROS.
@@ -84,6 +176,40 @@
            05 WS-MIN-BALANCE     PIC S9(7)V99  VALUE +9999999.99.
 
        01  WS-CREDIT-THRESHOLD   PIC S9(7)V99 VALUE +5000.00.
+       01  WS-DORMANT-DAYS       PIC 9(5) VALUE 180.
+       01  WS-DORMANT-CHECK-DAYS PIC S9(6) VALUE ZEROS.
+       01  WS-RUN-DATE-8         PIC 9(8).
+
+      *--- Run-mode control: RPT (default customer report), LKUP
+      *--- (name lookup against the CUST-NAME alternate index),
+      *--- MAINT (add/change/delete maintenance transactions).
+      *--- PARM layout: positions 1-4 run mode, 5-14 an optional
+      *--- high-balance/over-limit threshold override (9(7)V99,
+      *--- implied decimal), blank/zero keeps the default above.
+       01  WS-CONTROL-FIELDS.
+           05 WS-PARM-DATA        PIC X(80).
+           05 WS-RUN-MODE         PIC X(4).
+              88 MODE-REPORT      VALUE 'RPT '.
+              88 MODE-LOOKUP      VALUE 'LKUP'.
+              88 MODE-MAINT       VALUE 'MNT '.
+      *--- Raw 10-digit PARM slice, no implied decimal - the sending
+      *--- PARM substring is alphanumeric, and an alphanumeric-to-
+      *--- numeric MOVE aligns on the decimal point assuming ZERO
+      *--- decimal places on the sender, so the receiving field here
+      *--- must also have none or the two cent digits get zeroed out
+      *--- and the top digit(s) truncated instead. The decimal point
+      *--- is applied explicitly below via COMPUTE.
+           05 WS-THRESHOLD-PARM   PIC 9(10).
+
+      *--- State/region breakdown table ---
+       01  WS-STATE-TABLE.
+           05 WS-ST-ENTRY OCCURS 60 TIMES
+                          INDEXED BY ST-IDX.
+              10 WS-ST-CODE        PIC X(2).
+              10 WS-ST-COUNT       PIC 9(6) VALUE ZEROS.
+              10 WS-ST-TOTAL-BAL   PIC S9(11)V99 VALUE ZEROS.
+       01  WS-ST-COUNT-USED        PIC 9(3) VALUE ZEROS.
+       01  WS-ST-OVERFLOW-CT       PIC 9(4) VALUE ZEROS.
 
        01  WS-REPORT-HEADER.
            05 FILLER             PIC X(20) VALUE
@@ -104,6 +230,37 @@
            05 FILLER             PIC X(2) VALUE SPACES.
            05 WS-DET-FLAG        PIC X(15).
 
+       01  WS-LOOKUP-DETAIL-LINE.
+           05 WS-LKD-NAME         PIC X(40).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-LKD-ID           PIC 9(8).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-LKD-STATUS       PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-LKD-BALANCE      PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-LKD-RESULT       PIC X(20).
+
+       01  WS-DORMANT-DETAIL-LINE.
+           05 WS-DRM-ID           PIC 9(8).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-DRM-NAME         PIC X(40).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-DRM-LAST-ACT     PIC 9(8).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-DRM-BALANCE      PIC Z,ZZZ,ZZ9.99-.
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05 WS-EXC-ID           PIC 9(8).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-EXC-NAME         PIC X(40).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-EXC-BALANCE      PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-EXC-CREDIT       PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-EXC-REASON       PIC X(15).
+
        01  WS-CURRENT-DATE-DATA.
            05 WS-CURR-DATE.
               10 WS-CURR-YEAR    PIC 9(4).
@@ -117,11 +274,55 @@
 
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
-           PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-CUSTOMERS
-           PERFORM 3000-GENERATE-SUMMARY
-           PERFORM 9000-CLEANUP
-           STOP RUN.
+           PERFORM 0050-GET-PARAMETERS
+           PERFORM 0060-GET-RUN-DATE
+           EVALUATE TRUE
+               WHEN MODE-LOOKUP
+                   PERFORM 7000-RUN-NAME-LOOKUP
+               WHEN MODE-MAINT
+                   PERFORM 8000-RUN-MAINTENANCE
+               WHEN OTHER
+                   PERFORM 1000-INITIALIZE
+                   PERFORM 2000-PROCESS-CUSTOMERS
+                   PERFORM 3000-GENERATE-SUMMARY
+                   PERFORM 9000-CLEANUP
+           END-EVALUATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       0050-GET-PARAMETERS.
+      *--- PARM positions 1-4 select the run mode (RPT/LKUP/MNT),
+      *--- positions 5-14 optionally override the high-balance/
+      *--- over-limit exception threshold for this run.
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+           MOVE WS-PARM-DATA(1:4) TO WS-RUN-MODE
+           IF NOT MODE-LOOKUP AND NOT MODE-MAINT
+               SET MODE-REPORT TO TRUE
+           END-IF
+           IF WS-PARM-DATA(5:10) NOT = SPACES
+               MOVE WS-PARM-DATA(5:10) TO WS-THRESHOLD-PARM
+               COMPUTE WS-CREDIT-THRESHOLD =
+                   WS-THRESHOLD-PARM / 100
+                   ON SIZE ERROR
+                       DISPLAY 'INVALID THRESHOLD PARM IGNORED: '
+                           WS-THRESHOLD-PARM
+                       MOVE 5000.00              TO WS-CREDIT-THRESHOLD
+                       MOVE 'CUSTMGMT-PARM'      TO WS-EXLOG-FILE-NAME
+                       MOVE SPACES                TO WS-EXLOG-STATUS-IN
+                       MOVE 'INVALID THRESHOLD PARM - DEFAULT KEPT'
+                           TO WS-EXLOG-DESC
+                       PERFORM 9800-LOG-EXCEPTION
+               END-COMPUTE
+           END-IF.
+
+      *================================================================*
+      * 0060-GET-RUN-DATE - captures today's date for use in both the
+      * report-generation path and the online maintenance path, so
+      * CUST-OPEN-DATE/CUST-LAST-ACTIVITY stamps in 8000-RUN-MAINTENANCE
+      * are always populated regardless of which mode was requested.
+      *================================================================*
+       0060-GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.
 
        1000-INITIALIZE.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
@@ -135,11 +336,30 @@
            OPEN INPUT CUSTOMER-FILE
            IF NOT WS-SUCCESS
                DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               MOVE 'CUSTOMER-FILE'     TO WS-EXLOG-FILE-NAME
+               MOVE WS-FILE-STATUS      TO WS-EXLOG-STATUS-IN
                PERFORM 9999-ABORT
            END-IF
            OPEN OUTPUT REPORT-FILE
            IF NOT WS-SUCCESS
                DISPLAY 'ERROR OPENING REPORT FILE: ' WS-RPT-STATUS
+               MOVE 'REPORT-FILE'       TO WS-EXLOG-FILE-NAME
+               MOVE WS-RPT-STATUS       TO WS-EXLOG-STATUS-IN
+               PERFORM 9999-ABORT
+           END-IF
+           OPEN OUTPUT DORMANT-RPT-FILE
+           IF WS-DORM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DORMANT REPORT FILE: '
+                       WS-DORM-STATUS
+               MOVE 'DORMANT-RPT-FILE'  TO WS-EXLOG-FILE-NAME
+               MOVE WS-DORM-STATUS      TO WS-EXLOG-STATUS-IN
+               PERFORM 9999-ABORT
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXC-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXCEPTION FILE: ' WS-EXC-STATUS
+               MOVE 'EXCEPTION-FILE'    TO WS-EXLOG-FILE-NAME
+               MOVE WS-EXC-STATUS       TO WS-EXLOG-STATUS-IN
                PERFORM 9999-ABORT
            END-IF
            WRITE REPORT-RECORD FROM WS-REPORT-HEADER.
@@ -152,7 +372,10 @@
                ADD 1 TO WS-READ-COUNT
                PERFORM 2100-EVALUATE-CUSTOMER
                PERFORM 2200-UPDATE-STATISTICS
+               PERFORM 2250-UPDATE-STATE-TOTALS
                PERFORM 2300-WRITE-DETAIL
+               PERFORM 2400-CHECK-DORMANT
+               PERFORM 2500-CHECK-EXCEPTION
                READ CUSTOMER-FILE NEXT RECORD
                    AT END SET END-OF-FILE TO TRUE
                END-READ
@@ -187,18 +410,74 @@
            END-IF.
 
        2300-WRITE-DETAIL.
+      *--- The over-limit/high-balance flag moved to its own
+      *--- EXCEPTION-FILE (see 2500-CHECK-EXCEPTION) so the main
+      *--- listing no longer carries it as a buried flag column.
            MOVE CUST-ID      TO WS-DET-ID
            MOVE CUST-NAME    TO WS-DET-NAME
            MOVE CUST-BALANCE TO WS-DET-BALANCE
            MOVE CUST-CREDIT-LIMIT TO WS-DET-CREDIT
+           MOVE SPACES TO WS-DET-FLAG
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+
+       2250-UPDATE-STATE-TOTALS.
+           SET ST-IDX TO 1
+           SEARCH WS-ST-ENTRY
+               AT END
+                   IF WS-ST-COUNT-USED < 60
+                       ADD 1 TO WS-ST-COUNT-USED
+                       SET ST-IDX TO WS-ST-COUNT-USED
+                       MOVE CUST-STATE    TO WS-ST-CODE (ST-IDX)
+                       MOVE 1             TO WS-ST-COUNT (ST-IDX)
+                       MOVE CUST-BALANCE  TO WS-ST-TOTAL-BAL (ST-IDX)
+                   ELSE
+                       ADD 1 TO WS-ST-OVERFLOW-CT
+                   END-IF
+               WHEN WS-ST-CODE (ST-IDX) = CUST-STATE
+                   ADD 1             TO WS-ST-COUNT (ST-IDX)
+                   ADD CUST-BALANCE  TO WS-ST-TOTAL-BAL (ST-IDX)
+           END-SEARCH.
+
+       2400-CHECK-DORMANT.
+      *--- Flags active customers who have not transacted within
+      *--- WS-DORMANT-DAYS, using FUNCTION INTEGER-OF-DATE so the
+      *--- day count is calendar-accurate across month/year ends.
+           IF CUST-ACTIVE
+               COMPUTE WS-DORMANT-CHECK-DAYS =
+                   FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-8)
+                   - FUNCTION INTEGER-OF-DATE (CUST-LAST-ACTIVITY)
+               IF WS-DORMANT-CHECK-DAYS >= WS-DORMANT-DAYS
+                   ADD 1 TO WS-DORMANT-COUNT
+                   MOVE CUST-ID          TO WS-DRM-ID
+                   MOVE CUST-NAME        TO WS-DRM-NAME
+                   MOVE CUST-LAST-ACTIVITY TO WS-DRM-LAST-ACT
+                   MOVE CUST-BALANCE     TO WS-DRM-BALANCE
+                   WRITE DORMANT-RPT-RECORD FROM WS-DORMANT-DETAIL-LINE
+               END-IF
+           END-IF.
+
+       2500-CHECK-EXCEPTION.
+      *--- Over-limit/high-balance customers get their own
+      *--- exception-report line instead of a flag buried in the
+      *--- main listing; WS-CREDIT-THRESHOLD is PARM-driven via
+      *--- 0050-GET-PARAMETERS.
            IF CUST-BALANCE > CUST-CREDIT-LIMIT
-               MOVE 'OVER LIMIT' TO WS-DET-FLAG
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE CUST-ID            TO WS-EXC-ID
+               MOVE CUST-NAME          TO WS-EXC-NAME
+               MOVE CUST-BALANCE       TO WS-EXC-BALANCE
+               MOVE CUST-CREDIT-LIMIT  TO WS-EXC-CREDIT
+               MOVE 'OVER LIMIT'       TO WS-EXC-REASON
+               WRITE EXCEPTION-RPT-RECORD FROM WS-EXCEPTION-DETAIL-LINE
            ELSE IF CUST-BALANCE > WS-CREDIT-THRESHOLD
-               MOVE 'HIGH BALANCE' TO WS-DET-FLAG
-           ELSE
-               MOVE SPACES TO WS-DET-FLAG
-           END-IF
-           WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE CUST-ID            TO WS-EXC-ID
+               MOVE CUST-NAME          TO WS-EXC-NAME
+               MOVE CUST-BALANCE       TO WS-EXC-BALANCE
+               MOVE CUST-CREDIT-LIMIT  TO WS-EXC-CREDIT
+               MOVE 'HIGH BALANCE'     TO WS-EXC-REASON
+               WRITE EXCEPTION-RPT-RECORD FROM WS-EXCEPTION-DETAIL-LINE
+           END-IF.
 
        3000-GENERATE-SUMMARY.
            IF WS-READ-COUNT > ZEROS
@@ -213,20 +492,297 @@
            DISPLAY 'Inactive Customers:    ' WS-INACTIVE-COUNT
            DISPLAY 'Suspended Customers:   ' WS-SUSPENDED-COUNT
            DISPLAY 'High Balance Count:    ' WS-HIGH-BAL-COUNT
+           DISPLAY 'Dormant Customers:     ' WS-DORMANT-COUNT
+           DISPLAY 'Exceptions Reported:   ' WS-EXCEPTION-COUNT
            DISPLAY 'Errors:                ' WS-ERROR-COUNT
            DISPLAY '-----------------------------------------'
            DISPLAY 'Total Balance:    ' WS-TOTAL-BALANCE
            DISPLAY 'Average Balance:  ' WS-AVG-BALANCE
            DISPLAY 'Maximum Balance:  ' WS-MAX-BALANCE
            DISPLAY 'Minimum Balance:  ' WS-MIN-BALANCE
+           DISPLAY '========================================='
+           DISPLAY 'BALANCE BREAKDOWN BY STATE'
+           DISPLAY '========================================='
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > WS-ST-COUNT-USED
+               DISPLAY 'State: ' WS-ST-CODE (ST-IDX)
+                       '  Count: ' WS-ST-COUNT (ST-IDX)
+                       '  Total Bal: ' WS-ST-TOTAL-BAL (ST-IDX)
+           END-PERFORM
+           IF WS-ST-OVERFLOW-CT > ZEROS
+               DISPLAY '*** WARNING: STATE TABLE OVERFLOWED - '
+                       WS-ST-OVERFLOW-CT ' CUSTOMER(S) NOT '
+                       'TRACKED IN STATE BREAKDOWN ***'
+           END-IF
            DISPLAY '========================================='.
 
+       7000-RUN-NAME-LOOKUP.
+      *--- Call-center name lookup: a small control file carries
+      *--- one customer name per record, and this mode uses the
+      *--- CUST-NAME alternate index (WITH DUPLICATES, since more
+      *--- than one customer can share a name) to pull up every
+      *--- matching account instead of requiring the caller to
+      *--- already know an 8-digit CUST-ID.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               MOVE 'CUSTOMER-FILE'     TO WS-EXLOG-FILE-NAME
+               MOVE WS-FILE-STATUS      TO WS-EXLOG-STATUS-IN
+               PERFORM 9999-ABORT
+           END-IF
+           OPEN INPUT LOOKUP-CONTROL-FILE
+           IF WS-LKIN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING LOOKUP CONTROL FILE: '
+                       WS-LKIN-STATUS
+               MOVE 'LOOKUP-CTL-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-LKIN-STATUS      TO WS-EXLOG-STATUS-IN
+               PERFORM 9999-ABORT
+           END-IF
+           OPEN OUTPUT LOOKUP-RPT-FILE
+           IF WS-LKRPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING LOOKUP REPORT FILE: '
+                       WS-LKRPT-STATUS
+               MOVE 'LOOKUP-RPT-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-LKRPT-STATUS     TO WS-EXLOG-STATUS-IN
+               PERFORM 9999-ABORT
+           END-IF
+           READ LOOKUP-CONTROL-FILE
+               AT END SET LOOKUP-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL LOOKUP-EOF
+               PERFORM 7100-FIND-BY-NAME
+               READ LOOKUP-CONTROL-FILE
+                   AT END SET LOOKUP-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-FILE
+           CLOSE LOOKUP-CONTROL-FILE
+           CLOSE LOOKUP-RPT-FILE.
+
+       7100-FIND-BY-NAME.
+           MOVE 'N' TO WS-CUST-EOF-SW
+           MOVE LOOKUP-NAME-RECORD TO CUST-NAME
+           START CUSTOMER-FILE KEY IS >= CUST-NAME
+               INVALID KEY
+                   MOVE LOOKUP-NAME-RECORD TO WS-LKD-NAME
+                   MOVE ZEROS  TO WS-LKD-ID
+                   MOVE SPACES TO WS-LKD-STATUS
+                   MOVE ZEROS  TO WS-LKD-BALANCE
+                   MOVE 'NOT FOUND' TO WS-LKD-RESULT
+                   WRITE LOOKUP-RPT-RECORD FROM WS-LOOKUP-DETAIL-LINE
+                   GO TO 7100-EXIT
+           END-START
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END SET CUST-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL CUST-EOF
+               OR CUST-NAME NOT = LOOKUP-NAME-RECORD
+               MOVE CUST-NAME    TO WS-LKD-NAME
+               MOVE CUST-ID      TO WS-LKD-ID
+               MOVE CUST-BALANCE TO WS-LKD-BALANCE
+               EVALUATE TRUE
+                   WHEN CUST-ACTIVE
+                       MOVE 'ACTIVE' TO WS-LKD-STATUS
+                   WHEN CUST-INACTIVE
+                       MOVE 'INACTIVE' TO WS-LKD-STATUS
+                   WHEN CUST-SUSPENDED
+                       MOVE 'SUSPENDED' TO WS-LKD-STATUS
+                   WHEN OTHER
+                       MOVE 'UNKNOWN' TO WS-LKD-STATUS
+               END-EVALUATE
+               MOVE 'MATCH FOUND' TO WS-LKD-RESULT
+               WRITE LOOKUP-RPT-RECORD FROM WS-LOOKUP-DETAIL-LINE
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END SET CUST-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+       7100-EXIT.
+           EXIT.
+
+       8000-RUN-MAINTENANCE.
+      *--- Add/change/delete maintenance against CUSTOMER-FILE,
+      *--- driven by an input transaction file so new customers
+      *--- and profile updates no longer require a side-channel
+      *--- update straight to the file.
+           OPEN I-O CUSTOMER-FILE
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               MOVE 'CUSTOMER-FILE'     TO WS-EXLOG-FILE-NAME
+               MOVE WS-FILE-STATUS      TO WS-EXLOG-STATUS-IN
+               PERFORM 9999-ABORT
+           END-IF
+           OPEN INPUT MAINT-FILE
+           IF WS-MAINT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING MAINT FILE: ' WS-MAINT-STATUS
+               MOVE 'MAINT-FILE'        TO WS-EXLOG-FILE-NAME
+               MOVE WS-MAINT-STATUS     TO WS-EXLOG-STATUS-IN
+               PERFORM 9999-ABORT
+           END-IF
+           OPEN OUTPUT CHANGE-LOG-FILE
+           IF WS-CLOG-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHANGE LOG FILE: '
+                       WS-CLOG-STATUS
+               MOVE 'CHANGE-LOG-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-CLOG-STATUS      TO WS-EXLOG-STATUS-IN
+               PERFORM 9999-ABORT
+           END-IF
+           READ MAINT-FILE
+               AT END SET MAINT-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL MAINT-EOF
+               PERFORM 8100-PROCESS-MAINT-TRANS
+               READ MAINT-FILE
+                   AT END SET MAINT-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-FILE
+           CLOSE MAINT-FILE
+           CLOSE CHANGE-LOG-FILE.
+
+       8100-PROCESS-MAINT-TRANS.
+           EVALUATE TRUE
+               WHEN MAINT-ADD
+                   PERFORM 8200-ADD-CUSTOMER
+               WHEN MAINT-CHANGE
+                   PERFORM 8300-CHANGE-CUSTOMER
+               WHEN MAINT-DELETE
+                   PERFORM 8400-DELETE-CUSTOMER
+               WHEN OTHER
+                   MOVE MAINT-TRANS-CODE TO CLOG-TRANS-CODE
+                   MOVE MAINT-CUST-ID    TO CLOG-CUST-ID
+                   MOVE 'MT01' TO CLOG-RESULT-CODE
+                   MOVE 'UNKNOWN TRANSACTION CODE' TO CLOG-RESULT-TEXT
+                   PERFORM 8500-WRITE-CHANGE-LOG
+           END-EVALUATE.
+
+       8200-ADD-CUSTOMER.
+           MOVE MAINT-CUST-ID            TO CUST-ID
+           MOVE MAINT-CUST-NAME          TO CUST-NAME
+           MOVE MAINT-CUST-STREET        TO CUST-STREET
+           MOVE MAINT-CUST-CITY          TO CUST-CITY
+           MOVE MAINT-CUST-STATE         TO CUST-STATE
+           MOVE MAINT-CUST-ZIP           TO CUST-ZIP
+           MOVE MAINT-CUST-PHONE         TO CUST-PHONE
+           MOVE ZEROS                    TO CUST-BALANCE
+           MOVE MAINT-CUST-CREDIT-LIMIT  TO CUST-CREDIT-LIMIT
+           MOVE MAINT-CUST-STATUS        TO CUST-STATUS
+           MOVE WS-RUN-DATE-8            TO CUST-OPEN-DATE
+           MOVE WS-RUN-DATE-8            TO CUST-LAST-ACTIVITY
+           WRITE CUSTOMER-RECORD
+           MOVE MAINT-TRANS-CODE TO CLOG-TRANS-CODE
+           MOVE MAINT-CUST-ID    TO CLOG-CUST-ID
+           IF WS-SUCCESS
+               MOVE 'MA00' TO CLOG-RESULT-CODE
+               MOVE 'CUSTOMER ADDED' TO CLOG-RESULT-TEXT
+           ELSE
+               MOVE 'MA01' TO CLOG-RESULT-CODE
+               MOVE 'ADD FAILED - DUPLICATE OR I/O ERROR'
+                   TO CLOG-RESULT-TEXT
+           END-IF
+           PERFORM 8500-WRITE-CHANGE-LOG.
+
+       8300-CHANGE-CUSTOMER.
+           MOVE MAINT-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE MAINT-TRANS-CODE TO CLOG-TRANS-CODE
+           MOVE MAINT-CUST-ID    TO CLOG-CUST-ID
+           IF NOT WS-SUCCESS
+               MOVE 'MC01' TO CLOG-RESULT-CODE
+               MOVE 'CHANGE FAILED - CUSTOMER NOT FOUND'
+                   TO CLOG-RESULT-TEXT
+               PERFORM 8500-WRITE-CHANGE-LOG
+           ELSE
+               MOVE MAINT-CUST-NAME         TO CUST-NAME
+               MOVE MAINT-CUST-STREET       TO CUST-STREET
+               MOVE MAINT-CUST-CITY         TO CUST-CITY
+               MOVE MAINT-CUST-STATE        TO CUST-STATE
+               MOVE MAINT-CUST-ZIP          TO CUST-ZIP
+               MOVE MAINT-CUST-PHONE        TO CUST-PHONE
+               MOVE MAINT-CUST-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+               MOVE MAINT-CUST-STATUS       TO CUST-STATUS
+               MOVE WS-RUN-DATE-8           TO CUST-LAST-ACTIVITY
+               REWRITE CUSTOMER-RECORD
+               IF WS-SUCCESS
+                   MOVE 'MC00' TO CLOG-RESULT-CODE
+                   MOVE 'CUSTOMER CHANGED' TO CLOG-RESULT-TEXT
+               ELSE
+                   MOVE 'MC02' TO CLOG-RESULT-CODE
+                   MOVE 'CHANGE FAILED - I/O ERROR'
+                       TO CLOG-RESULT-TEXT
+               END-IF
+               PERFORM 8500-WRITE-CHANGE-LOG
+           END-IF.
+
+       8400-DELETE-CUSTOMER.
+           MOVE MAINT-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE MAINT-TRANS-CODE TO CLOG-TRANS-CODE
+           MOVE MAINT-CUST-ID    TO CLOG-CUST-ID
+           IF NOT WS-SUCCESS
+               MOVE 'MD01' TO CLOG-RESULT-CODE
+               MOVE 'DELETE FAILED - CUSTOMER NOT FOUND'
+                   TO CLOG-RESULT-TEXT
+           ELSE
+               DELETE CUSTOMER-FILE RECORD
+               IF WS-SUCCESS
+                   MOVE 'MD00' TO CLOG-RESULT-CODE
+                   MOVE 'CUSTOMER DELETED' TO CLOG-RESULT-TEXT
+               ELSE
+                   MOVE 'MD02' TO CLOG-RESULT-CODE
+                   MOVE 'DELETE FAILED - I/O ERROR'
+                       TO CLOG-RESULT-TEXT
+               END-IF
+           END-IF
+           PERFORM 8500-WRITE-CHANGE-LOG.
+
+       8500-WRITE-CHANGE-LOG.
+           WRITE CHANGE-LOG-RECORD
+           IF WS-CLOG-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING CHANGE LOG: ' WS-CLOG-STATUS
+               MOVE 'CHANGE-LOG-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-CLOG-STATUS      TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR WRITING CHANGE LOG RECORD'
+                                        TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           END-IF.
+
        9000-CLEANUP.
            CLOSE CUSTOMER-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE DORMANT-RPT-FILE
+           CLOSE EXCEPTION-FILE.
 
        9999-ABORT.
+           MOVE 'FILE OPEN ERROR - RUN ABORTED' TO WS-EXLOG-DESC
+           PERFORM 9800-LOG-EXCEPTION
            DISPLAY 'PROGRAM ABNORMALLY TERMINATED'
            CLOSE CUSTOMER-FILE
            CLOSE REPORT-FILE
-           STOP RUN.
+           MOVE 12 TO WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      *================================================================*
+      * 9800-LOG-EXCEPTION - appends one record to the shared
+      * cross-program daily error log. Callers set WS-EXLOG-FILE-NAME,
+      * WS-EXLOG-STATUS-IN, and WS-EXLOG-DESC before performing this.
+      *================================================================*
+       9800-LOG-EXCEPTION.
+           MOVE 'CUSTMGMT'          TO EXLOG-PROGRAM-ID
+           ACCEPT EXLOG-DATE        FROM DATE YYYYMMDD
+           ACCEPT EXLOG-TIME        FROM TIME
+           MOVE WS-EXLOG-STATUS-IN  TO EXLOG-STATUS-CODE
+           MOVE WS-EXLOG-FILE-NAME  TO EXLOG-FILE-NAME
+           MOVE WS-EXLOG-DESC       TO EXLOG-DESCRIPTION
+           OPEN EXTEND DAILY-ERROR-LOG-FILE
+           IF WS-EXLOG-STATUS = '05' OR '35'
+               OPEN OUTPUT DAILY-ERROR-LOG-FILE
+               CLOSE DAILY-ERROR-LOG-FILE
+               OPEN EXTEND DAILY-ERROR-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE DAILY-ERROR-LOG-FILE.
