@@ -22,18 +22,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE
-               ASSIGN TO 'INFILE'
+               ASSIGN TO DYNAMIC WS-INPUT-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-IN-STATUS.
 
            SELECT OUTPUT-FILE
-               ASSIGN TO 'OUTFILE'
+               ASSIGN TO DYNAMIC WS-OUTPUT-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-OUT-STATUS.
 
            SELECT SORT-WORK
                ASSIGN TO 'SORTWK01'.
 
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHKPTFIL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO 'REJFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           COPY EXCPSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -58,9 +70,46 @@
            05 SORT-KEY-2          PIC 9(6).
            05 SORT-DATA           PIC X(64).
 
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05 CHK-SEQUENCE-NUM    PIC 9(6).
+           05 CHK-HASH-TOTAL      PIC 9(12).
+           05 CHK-INPUT-COUNT     PIC 9(8).
+           05 CHK-DETAIL-COUNT    PIC 9(8).
+           05 CHK-OUTPUT-COUNT    PIC 9(8).
+           05 CHK-ERROR-COUNT     PIC 9(6).
+           05 CHK-HEADER-COUNT    PIC 9(4).
+           05 CHK-TRAILER-COUNT   PIC 9(4).
+           05 CHK-BATCH-COUNT     PIC 9(4).
+           05 CHK-BATCH-DETAIL-COUNT PIC 9(8).
+           05 CHK-BATCH-HASH-TOTAL   PIC 9(12).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05 REJ-RECORD-TYPE     PIC X(2).
+           05 REJ-SEQUENCE-NUM    PIC 9(6).
+           05 REJ-DATA            PIC X(72).
+           05 REJ-REASON-CODE     PIC X(4).
+           05 REJ-REASON-TEXT     PIC X(40).
+
+       COPY EXCPLOG.
+
        WORKING-STORAGE SECTION.
+       01  WS-EXLOG-STATUS        PIC X(2).
+       01  WS-EXLOG-FILE-NAME     PIC X(20).
+       01  WS-EXLOG-DESC          PIC X(60).
+       01  WS-EXLOG-STATUS-IN     PIC X(2).
        01  WS-IN-STATUS           PIC X(2).
+           88 WS-IN-SUCCESS        VALUE '00'.
+           88 WS-IN-EOF            VALUE '10'.
+           88 WS-IN-DUP-KEY        VALUE '22'.
+           88 WS-IN-NOT-FOUND      VALUE '23'.
+           88 WS-IN-FILE-MISSING   VALUE '05' '35'.
        01  WS-OUT-STATUS          PIC X(2).
+       01  WS-CHKPT-STATUS        PIC X(2).
+       01  WS-REJ-STATUS          PIC X(2).
 
        01  WS-CONTROL-FIELDS.
            05 WS-PARM-DATA        PIC X(100).
@@ -70,6 +119,9 @@
            05 WS-JOB-NAME         PIC X(8).
            05 WS-STEP-NAME        PIC X(8).
            05 WS-RETURN-CODE      PIC S9(4) COMP VALUE ZEROS.
+           05 WS-INPUT-DSN        PIC X(20) VALUE 'INFILE'.
+           05 WS-OUTPUT-DSN       PIC X(20) VALUE 'OUTFILE'.
+           05 WS-BUSINESS-DATE    PIC 9(8).
 
        01  WS-FLAGS.
            05 WS-EOF-FLAG         PIC X VALUE 'N'.
@@ -89,6 +141,14 @@
            05 WS-EXPECTED-COUNT   PIC 9(8) VALUE ZEROS.
            05 WS-SEQUENCE-PREV    PIC 9(6) VALUE ZEROS.
 
+       01  WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+           05 WS-CHKPT-QUOTIENT      PIC 9(8).
+           05 WS-CHKPT-REMAINDER     PIC 9(6).
+           05 WS-RESTART-FLAG        PIC X(1) VALUE 'N'.
+              88 WS-IS-RESTART       VALUE 'Y'.
+           05 WS-RESTART-SEQUENCE    PIC 9(6) VALUE ZEROS.
+
        01  WS-HEADER-DATA.
            05 WS-HDR-FILE-ID      PIC X(10).
            05 WS-HDR-CREATE-DATE  PIC 9(8).
@@ -106,6 +166,15 @@
 
        01  WS-HASH-TOTAL          PIC 9(12) VALUE ZEROS.
 
+      *--- Per-batch fields: upstream feeds now send several
+      *--- HD...TR batches concatenated in one transmission, so
+      *--- each header/trailer span is validated on its own in
+      *--- addition to the grand totals above.
+       01  WS-BATCH-FIELDS.
+           05 WS-BATCH-COUNT        PIC 9(4)  VALUE ZEROS.
+           05 WS-BATCH-DETAIL-COUNT PIC 9(8)  VALUE ZEROS.
+           05 WS-BATCH-HASH-TOTAL   PIC 9(12) VALUE ZEROS.
+
       *--- Report lines ---
        01  WS-REPORT-TITLE.
            05 FILLER PIC X(30)
@@ -142,6 +211,7 @@
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 0100-GET-PARAMETERS
+           PERFORM 0150-LOAD-CHECKPOINT
            PERFORM 1000-INITIALIZE
            IF NOT WS-HAS-ERROR
                PERFORM 2000-PROCESS-INPUT
@@ -151,30 +221,136 @@
            PERFORM 4000-WRITE-SUMMARY
            PERFORM 9000-CLEANUP
            MOVE WS-RETURN-CODE TO RETURN-CODE
-           STOP RUN.
+           GOBACK.
 
        0100-GET-PARAMETERS.
-      *--- Accept JCL PARM data ---
+      *--- Accept JCL PARM data. Layout: positions 1-20 an input
+      *--- dataset override, 21-40 an output dataset override, and
+      *--- 41-48 a business date (YYYYMMDD) - any of the three left
+      *--- blank falls back to the INFILE/OUTFILE defaults and
+      *--- today's date, so the same load module can be scheduled
+      *--- multiple times a day against different input feeds.
            ACCEPT WS-PARM-DATA FROM COMMAND-LINE
            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
            ACCEPT WS-RUN-TIME FROM TIME
+           IF WS-PARM-DATA(1:20) NOT = SPACES
+               MOVE WS-PARM-DATA(1:20) TO WS-INPUT-DSN
+           END-IF
+           IF WS-PARM-DATA(21:20) NOT = SPACES
+               MOVE WS-PARM-DATA(21:20) TO WS-OUTPUT-DSN
+           END-IF
+           IF WS-PARM-DATA(41:8) NOT = SPACES
+               MOVE WS-PARM-DATA(41:8) TO WS-BUSINESS-DATE
+           ELSE
+               MOVE WS-RUN-DATE TO WS-BUSINESS-DATE
+           END-IF
+           PERFORM 0175-FORMAT-REPORT-DATE
            DISPLAY 'BATCH JOB STARTED'
            DISPLAY 'PARM DATA: ' WS-PARM-DATA
+           DISPLAY 'INPUT DSN: ' WS-INPUT-DSN
+           DISPLAY 'OUTPUT DSN:' WS-OUTPUT-DSN
+           DISPLAY 'BUS DATE:  ' WS-BUSINESS-DATE
            DISPLAY 'RUN DATE:  ' WS-RUN-DATE
            DISPLAY 'RUN TIME:  ' WS-RUN-TIME.
 
+       0175-FORMAT-REPORT-DATE.
+      *--- Stamps the business date into the report title line in
+      *--- the same YYYY-MM-DD style HELLO.cbl uses.
+           STRING WS-BUSINESS-DATE(1:4) DELIMITED BY SIZE
+                  '-'                   DELIMITED BY SIZE
+                  WS-BUSINESS-DATE(5:2) DELIMITED BY SIZE
+                  '-'                   DELIMITED BY SIZE
+                  WS-BUSINESS-DATE(7:2) DELIMITED BY SIZE
+                  INTO WS-RPT-DATE
+           END-STRING.
+
+       0150-LOAD-CHECKPOINT.
+      *--- Restart support: if a checkpoint file survives from a
+      *--- prior abended run, pick up the running hash total and
+      *--- counts from the last checkpoint record instead of
+      *--- starting this feed over from record one.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL WS-CHKPT-STATUS = '10'
+                   MOVE CHK-SEQUENCE-NUM TO WS-RESTART-SEQUENCE
+                   MOVE CHK-HASH-TOTAL   TO WS-HASH-TOTAL
+                   MOVE CHK-INPUT-COUNT  TO WS-INPUT-COUNT
+                   MOVE CHK-DETAIL-COUNT TO WS-DETAIL-COUNT
+                   MOVE CHK-OUTPUT-COUNT TO WS-OUTPUT-COUNT
+                   MOVE CHK-ERROR-COUNT  TO WS-ERROR-COUNT
+                   MOVE CHK-HEADER-COUNT  TO WS-HEADER-COUNT
+                   MOVE CHK-TRAILER-COUNT TO WS-TRAILER-COUNT
+                   MOVE CHK-BATCH-COUNT   TO WS-BATCH-COUNT
+                   MOVE CHK-BATCH-DETAIL-COUNT TO WS-BATCH-DETAIL-COUNT
+                   MOVE CHK-BATCH-HASH-TOTAL   TO WS-BATCH-HASH-TOTAL
+                   SET WS-IS-RESTART TO TRUE
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-IS-RESTART
+                   DISPLAY 'RESTARTING AFTER SEQUENCE: '
+                           WS-RESTART-SEQUENCE
+               END-IF
+           END-IF.
+
        1000-INITIALIZE.
            OPEN INPUT INPUT-FILE
            IF WS-IN-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING INPUT FILE: ' WS-IN-STATUS
                MOVE 'Y' TO WS-ERROR-FLAG
                MOVE 12 TO WS-RETURN-CODE
+               MOVE 'INPUT-FILE'        TO WS-EXLOG-FILE-NAME
+               MOVE WS-IN-STATUS        TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING INPUT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           END-IF
+           IF WS-IS-RESTART
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
            END-IF
-           OPEN OUTPUT OUTPUT-FILE
            IF WS-OUT-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING OUTPUT FILE: ' WS-OUT-STATUS
                MOVE 'Y' TO WS-ERROR-FLAG
                MOVE 12 TO WS-RETURN-CODE
+               MOVE 'OUTPUT-FILE'       TO WS-EXLOG-FILE-NAME
+               MOVE WS-OUT-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING OUTPUT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           END-IF
+           IF WS-IS-RESTART
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                       WS-CHKPT-STATUS
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE 'CHECKPOINT-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-CHKPT-STATUS     TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING CHECKPOINT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           END-IF
+           IF WS-IS-RESTART
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-REJ-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REJECT FILE: ' WS-REJ-STATUS
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE 'REJECT-FILE'       TO WS-EXLOG-FILE-NAME
+               MOVE WS-REJ-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING REJECT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
            END-IF
            IF NOT WS-HAS-ERROR
                WRITE OUTPUT-RECORD FROM WS-REPORT-TITLE
@@ -190,7 +366,15 @@
            END-IF.
 
        2000-PROCESS-INPUT.
-           ADD 1 TO WS-INPUT-COUNT
+      *--- On restart, WS-INPUT-COUNT was already restored from the
+      *--- checkpoint (0150-LOAD-CHECKPOINT) - records at or before
+      *--- the restart sequence are being replayed only so the header/
+      *--- trailer paragraphs below can re-establish batch context,
+      *--- not to be recounted.
+           IF NOT WS-IS-RESTART
+               OR IN-SEQUENCE-NUM > WS-RESTART-SEQUENCE
+               ADD 1 TO WS-INPUT-COUNT
+           END-IF
            EVALUATE TRUE
                WHEN IN-HEADER
                    PERFORM 2100-PROCESS-HEADER
@@ -202,6 +386,9 @@
                    ADD 1 TO WS-ERROR-COUNT
                    DISPLAY 'INVALID RECORD TYPE: ' IN-RECORD-TYPE
                            ' AT SEQUENCE: ' IN-SEQUENCE-NUM
+                   MOVE 'RT01' TO REJ-REASON-CODE
+                   MOVE 'INVALID RECORD TYPE' TO REJ-REASON-TEXT
+                   PERFORM 2900-WRITE-REJECT
                    IF WS-ERROR-COUNT > 100
                        DISPLAY 'TOO MANY ERRORS - ABORTING'
                        MOVE 'Y' TO WS-ERROR-FLAG
@@ -215,84 +402,197 @@
            END-IF.
 
        2100-PROCESS-HEADER.
-           IF WS-HDR-PROCESSED
-               DISPLAY 'DUPLICATE HEADER AT SEQ: ' IN-SEQUENCE-NUM
-               ADD 1 TO WS-ERROR-COUNT
-           ELSE
+           IF WS-IS-RESTART
+               AND IN-SEQUENCE-NUM NOT > WS-RESTART-SEQUENCE
+      *--- This header was already seen before the abend - its count
+      *--- was already restored from the checkpoint, so only restore
+      *--- the open-batch state (needed to gate the detail records
+      *--- still to come) without recounting it. WS-BATCH-DETAIL-COUNT/
+      *--- WS-BATCH-HASH-TOTAL for the batch in progress at the last
+      *--- checkpoint were themselves restored in 0150-LOAD-CHECKPOINT,
+      *--- so the interrupted batch's own trailer validates correctly
+      *--- against its pre-restart sub-totals instead of recomputing
+      *--- from zero.
                MOVE 'Y' TO WS-HEADER-FOUND
-               ADD 1 TO WS-HEADER-COUNT
-               MOVE IN-DATA(1:10) TO WS-HDR-FILE-ID
-               MOVE IN-DATA(11:8) TO WS-HDR-CREATE-DATE
-               MOVE IN-DATA(19:40) TO WS-HDR-DESCRIPTION
-               DISPLAY 'PROCESSING FILE: ' WS-HDR-FILE-ID
-               DISPLAY 'CREATED: ' WS-HDR-CREATE-DATE
+           ELSE
+               IF WS-HDR-PROCESSED
+                   DISPLAY 'DUPLICATE HEADER AT SEQ: ' IN-SEQUENCE-NUM
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+      *--- Starts a new batch - a prior batch (if any) was already
+      *--- closed out by 2300-PROCESS-TRAILER, which resets
+      *--- WS-HEADER-FOUND back to 'N' once its trailer is seen.
+                   MOVE 'Y' TO WS-HEADER-FOUND
+                   ADD 1 TO WS-HEADER-COUNT
+                   MOVE ZEROS TO WS-BATCH-DETAIL-COUNT
+                   MOVE ZEROS TO WS-BATCH-HASH-TOTAL
+                   MOVE IN-DATA(1:10) TO WS-HDR-FILE-ID
+                   MOVE IN-DATA(11:8) TO WS-HDR-CREATE-DATE
+                   MOVE IN-DATA(19:40) TO WS-HDR-DESCRIPTION
+                   DISPLAY 'PROCESSING FILE: ' WS-HDR-FILE-ID
+                   DISPLAY 'CREATED: ' WS-HDR-CREATE-DATE
+               END-IF
            END-IF.
 
        2200-PROCESS-DETAIL.
-           IF NOT WS-HDR-PROCESSED
-               DISPLAY 'DETAIL BEFORE HEADER AT SEQ: '
-                       IN-SEQUENCE-NUM
-               ADD 1 TO WS-ERROR-COUNT
+           IF WS-IS-RESTART
+               AND IN-SEQUENCE-NUM NOT > WS-RESTART-SEQUENCE
+      *--- Already accounted for in the checkpoint loaded at
+      *--- startup - skip re-validating and re-writing it.
+               CONTINUE
            ELSE
-      *--- Sequence check ---
-               IF IN-SEQUENCE-NUM <= WS-SEQUENCE-PREV
-                   DISPLAY 'SEQUENCE ERROR: ' IN-SEQUENCE-NUM
-                           ' PREV: ' WS-SEQUENCE-PREV
+               IF NOT WS-HDR-PROCESSED
+                   DISPLAY 'DETAIL BEFORE HEADER AT SEQ: '
+                           IN-SEQUENCE-NUM
                    ADD 1 TO WS-ERROR-COUNT
-               END-IF
-               MOVE IN-SEQUENCE-NUM TO WS-SEQUENCE-PREV
-               ADD 1 TO WS-DETAIL-COUNT
+                   MOVE 'DT01' TO REJ-REASON-CODE
+                   MOVE 'DETAIL BEFORE HEADER' TO REJ-REASON-TEXT
+                   PERFORM 2900-WRITE-REJECT
+               ELSE
+      *--- Sequence check ---
+                   IF IN-SEQUENCE-NUM <= WS-SEQUENCE-PREV
+                       DISPLAY 'SEQUENCE ERROR: ' IN-SEQUENCE-NUM
+                               ' PREV: ' WS-SEQUENCE-PREV
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE 'DT02' TO REJ-REASON-CODE
+                       MOVE 'SEQUENCE OUT OF ORDER' TO REJ-REASON-TEXT
+                       PERFORM 2900-WRITE-REJECT
+                   END-IF
+                   MOVE IN-SEQUENCE-NUM TO WS-SEQUENCE-PREV
+                   ADD 1 TO WS-DETAIL-COUNT
+                   ADD 1 TO WS-BATCH-DETAIL-COUNT
       *--- Parse detail data ---
-               MOVE IN-DATA(1:10) TO WS-DTL-KEY
-               MOVE IN-DATA(11:40) TO WS-DTL-DESCRIPTION
+                   MOVE IN-DATA(1:10) TO WS-DTL-KEY
+                   MOVE IN-DATA(11:40) TO WS-DTL-DESCRIPTION
       *--- Call validation subprogram ---
-               MOVE 'VALIDATE' TO WS-SUB-FUNCTION
-               MOVE IN-DATA TO WS-SUB-INPUT
-               CALL 'VALIDSUB' USING WS-SUBPGM-AREA
-                   ON EXCEPTION
-                       DISPLAY 'VALIDATION SUBPROGRAM NOT FOUND'
-                       ADD 1 TO WS-ERROR-COUNT
-               END-CALL
-               IF WS-SUB-RETURN-CODE = 0
+                   MOVE 'VALIDATE' TO WS-SUB-FUNCTION
+                   MOVE IN-DATA TO WS-SUB-INPUT
+                   CALL 'VALIDSUB' USING WS-SUBPGM-AREA
+                       ON EXCEPTION
+                           DISPLAY 'VALIDATION SUBPROGRAM NOT FOUND'
+                           ADD 1 TO WS-ERROR-COUNT
+                   END-CALL
+                   IF WS-SUB-RETURN-CODE = 0
       *--- Write to output ---
-                   MOVE WS-DTL-KEY  TO WS-RPT-KEY
-                   MOVE WS-DTL-DESCRIPTION TO WS-RPT-DESC
-                   WRITE OUTPUT-RECORD FROM WS-REPORT-DETAIL
-                       AFTER ADVANCING 1 LINE
-                   ADD 1 TO WS-OUTPUT-COUNT
-               ELSE
-                   ADD 1 TO WS-ERROR-COUNT
-               END-IF
+                       MOVE WS-DTL-KEY  TO WS-RPT-KEY
+                       MOVE WS-DTL-DESCRIPTION TO WS-RPT-DESC
+                       WRITE OUTPUT-RECORD FROM WS-REPORT-DETAIL
+                           AFTER ADVANCING 1 LINE
+                       ADD 1 TO WS-OUTPUT-COUNT
+                   ELSE
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE 'DT03' TO REJ-REASON-CODE
+                       MOVE 'FAILED VALIDATION' TO REJ-REASON-TEXT
+                       PERFORM 2900-WRITE-REJECT
+                   END-IF
       *--- Accumulate hash total ---
-               ADD IN-SEQUENCE-NUM TO WS-HASH-TOTAL
+                   ADD IN-SEQUENCE-NUM TO WS-HASH-TOTAL
+                   ADD IN-SEQUENCE-NUM TO WS-BATCH-HASH-TOTAL
+      *--- Checkpoint every WS-CHECKPOINT-INTERVAL detail records ---
+                   DIVIDE WS-DETAIL-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CHKPT-QUOTIENT
+                       REMAINDER WS-CHKPT-REMAINDER
+                   IF WS-CHKPT-REMAINDER = ZEROS
+                       PERFORM 2250-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       2250-WRITE-CHECKPOINT.
+      *--- Snapshot enough state to resume without reprocessing the
+      *--- whole feed: last sequence number fully processed, running
+      *--- hash total, and counts, so a restart picks up with
+      *--- identical totals.
+           MOVE IN-SEQUENCE-NUM  TO CHK-SEQUENCE-NUM
+           MOVE WS-HASH-TOTAL    TO CHK-HASH-TOTAL
+           MOVE WS-INPUT-COUNT   TO CHK-INPUT-COUNT
+           MOVE WS-DETAIL-COUNT  TO CHK-DETAIL-COUNT
+           MOVE WS-OUTPUT-COUNT  TO CHK-OUTPUT-COUNT
+           MOVE WS-ERROR-COUNT   TO CHK-ERROR-COUNT
+           MOVE WS-HEADER-COUNT  TO CHK-HEADER-COUNT
+           MOVE WS-TRAILER-COUNT TO CHK-TRAILER-COUNT
+           MOVE WS-BATCH-COUNT   TO CHK-BATCH-COUNT
+           MOVE WS-BATCH-DETAIL-COUNT TO CHK-BATCH-DETAIL-COUNT
+           MOVE WS-BATCH-HASH-TOTAL   TO CHK-BATCH-HASH-TOTAL
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING CHECKPOINT: ' WS-CHKPT-STATUS
+               MOVE 'CHECKPOINT-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-CHKPT-STATUS     TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR WRITING CHECKPOINT RECORD' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+           END-IF.
+
+       2900-WRITE-REJECT.
+      *--- Gives a permanent record of source-data problems (failed
+      *--- validation, sequence errors, bad record types) instead of
+      *--- leaving WS-ERROR-COUNT as the only trace once the run
+      *--- ends, so bad records can be corrected and resubmitted.
+           MOVE IN-RECORD-TYPE  TO REJ-RECORD-TYPE
+           MOVE IN-SEQUENCE-NUM TO REJ-SEQUENCE-NUM
+           MOVE IN-DATA         TO REJ-DATA
+           WRITE REJECT-RECORD
+           IF WS-REJ-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING REJECT RECORD: ' WS-REJ-STATUS
+               MOVE 'REJECT-FILE'       TO WS-EXLOG-FILE-NAME
+               MOVE WS-REJ-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR WRITING REJECT RECORD' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
            END-IF.
 
        2300-PROCESS-TRAILER.
-           ADD 1 TO WS-TRAILER-COUNT
-           MOVE IN-DATA(1:8) TO WS-TRL-RECORD-COUNT
-           MOVE IN-DATA(9:12) TO WS-TRL-HASH-TOTAL
-           MOVE IN-DATA(1:8) TO WS-EXPECTED-COUNT.
+           IF WS-IS-RESTART
+               AND IN-SEQUENCE-NUM NOT > WS-RESTART-SEQUENCE
+      *--- This trailer already closed its batch before the abend and
+      *--- its count was already restored from the checkpoint - the
+      *--- batch's own detail/hash totals were never recomputed for
+      *--- it during this replay (its details were all skipped too),
+      *--- so re-validating here would be a guaranteed false mismatch.
+      *--- Just restore the closed-batch state and move on.
+               MOVE 'N' TO WS-HEADER-FOUND
+           ELSE
+               ADD 1 TO WS-TRAILER-COUNT
+               MOVE IN-DATA(1:8) TO WS-TRL-RECORD-COUNT
+               MOVE IN-DATA(9:12) TO WS-TRL-HASH-TOTAL
+               MOVE IN-DATA(1:8) TO WS-EXPECTED-COUNT
+               ADD 1 TO WS-BATCH-COUNT
+               DISPLAY '--- BATCH ' WS-BATCH-COUNT ' TOTALS ---'
+               IF WS-BATCH-DETAIL-COUNT NOT = WS-TRL-RECORD-COUNT
+                   DISPLAY 'BATCH RECORD COUNT MISMATCH:'
+                   DISPLAY '  EXPECTED: ' WS-TRL-RECORD-COUNT
+                   DISPLAY '  ACTUAL:   ' WS-BATCH-DETAIL-COUNT
+                   MOVE 8 TO WS-RETURN-CODE
+               END-IF
+               IF WS-BATCH-HASH-TOTAL NOT = WS-TRL-HASH-TOTAL
+                   DISPLAY 'BATCH HASH TOTAL MISMATCH:'
+                   DISPLAY '  EXPECTED: ' WS-TRL-HASH-TOTAL
+                   DISPLAY '  COMPUTED: ' WS-BATCH-HASH-TOTAL
+                   MOVE 8 TO WS-RETURN-CODE
+               END-IF
+      *--- Close out this batch - the next HD record starts a new
+      *--- one rather than being flagged a duplicate header.
+               MOVE 'N' TO WS-HEADER-FOUND
+           END-IF.
 
        3000-VALIDATE-TOTALS.
-           IF WS-HEADER-COUNT = ZEROS
-               DISPLAY 'ERROR: NO HEADER RECORD FOUND'
+      *--- Per-batch record-count/hash checks already ran in
+      *--- 2300-PROCESS-TRAILER as each batch closed; this
+      *--- paragraph only checks the file as a whole is structurally
+      *--- sound - at least one complete batch, and headers paired
+      *--- one-for-one with trailers.
+           IF WS-BATCH-COUNT = ZEROS
+               DISPLAY 'ERROR: NO COMPLETE HEADER/TRAILER BATCH FOUND'
                MOVE 12 TO WS-RETURN-CODE
            END-IF
-           IF WS-TRAILER-COUNT = ZEROS
-               DISPLAY 'ERROR: NO TRAILER RECORD FOUND'
+           IF WS-HEADER-COUNT NOT = WS-TRAILER-COUNT
+               DISPLAY 'HEADER/TRAILER COUNT MISMATCH:'
+               DISPLAY '  HEADERS:  ' WS-HEADER-COUNT
+               DISPLAY '  TRAILERS: ' WS-TRAILER-COUNT
                MOVE 12 TO WS-RETURN-CODE
            END-IF
-           IF WS-DETAIL-COUNT NOT = WS-EXPECTED-COUNT
-               DISPLAY 'RECORD COUNT MISMATCH:'
-               DISPLAY '  EXPECTED: ' WS-EXPECTED-COUNT
-               DISPLAY '  ACTUAL:   ' WS-DETAIL-COUNT
-               MOVE 8 TO WS-RETURN-CODE
-           END-IF
-           IF WS-HASH-TOTAL NOT = WS-TRL-HASH-TOTAL
-               DISPLAY 'HASH TOTAL MISMATCH:'
-               DISPLAY '  EXPECTED: ' WS-TRL-HASH-TOTAL
-               DISPLAY '  COMPUTED: ' WS-HASH-TOTAL
-               MOVE 8 TO WS-RETURN-CODE
+           IF WS-HDR-PROCESSED
+               DISPLAY 'ERROR: FILE ENDED WITHOUT CLOSING TRAILER'
+               MOVE 12 TO WS-RETURN-CODE
            END-IF.
 
        4000-WRITE-SUMMARY.
@@ -301,6 +601,7 @@
            DISPLAY '========================================='
            DISPLAY 'Input Records Read:    ' WS-INPUT-COUNT
            DISPLAY 'Output Records Written:' WS-OUTPUT-COUNT
+           DISPLAY 'Batches Processed:     ' WS-BATCH-COUNT
            DISPLAY 'Header Records:        ' WS-HEADER-COUNT
            DISPLAY 'Detail Records:        ' WS-DETAIL-COUNT
            DISPLAY 'Trailer Records:       ' WS-TRAILER-COUNT
@@ -310,4 +611,27 @@
 
        9000-CLEANUP.
            CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE.
+           CLOSE OUTPUT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REJECT-FILE.
+
+      *================================================================*
+      * 9800-LOG-EXCEPTION - appends one record to the shared
+      * cross-program daily error log. Callers set WS-EXLOG-FILE-NAME,
+      * WS-EXLOG-STATUS-IN, and WS-EXLOG-DESC before performing this.
+      *================================================================*
+       9800-LOG-EXCEPTION.
+           MOVE 'BATCHJCL'          TO EXLOG-PROGRAM-ID
+           ACCEPT EXLOG-DATE        FROM DATE YYYYMMDD
+           ACCEPT EXLOG-TIME        FROM TIME
+           MOVE WS-EXLOG-STATUS-IN  TO EXLOG-STATUS-CODE
+           MOVE WS-EXLOG-FILE-NAME  TO EXLOG-FILE-NAME
+           MOVE WS-EXLOG-DESC       TO EXLOG-DESCRIPTION
+           OPEN EXTEND DAILY-ERROR-LOG-FILE
+           IF WS-EXLOG-STATUS = '05' OR '35'
+               OPEN OUTPUT DAILY-ERROR-LOG-FILE
+               CLOSE DAILY-ERROR-LOG-FILE
+               OPEN EXTEND DAILY-ERROR-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE DAILY-ERROR-LOG-FILE.
