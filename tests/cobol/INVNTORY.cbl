@@ -20,7 +20,7 @@
            SELECT INVENTORY-FILE
                ASSIGN TO 'INVFILE'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS INV-ITEM-ID
                FILE STATUS IS WS-INV-STATUS.
 
@@ -32,6 +32,48 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-OUT-STATUS.
 
+           SELECT PO-EXTRACT-FILE
+               ASSIGN TO 'POEXTRCT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PO-STATUS.
+
+           SELECT ABC-REPORT-FILE
+               ASSIGN TO 'ABCRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ABC-STATUS.
+
+           SELECT PHYSICAL-COUNT-FILE
+               ASSIGN TO 'PHYSCNT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PHYS-STATUS.
+
+           SELECT VARIANCE-RPT-FILE
+               ASSIGN TO 'VARRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VAR-STATUS.
+
+           SELECT RECEIPT-FILE
+               ASSIGN TO 'RECVIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECV-STATUS.
+
+           SELECT RECEIPT-RPT-FILE
+               ASSIGN TO 'RECVRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECVRPT-STATUS.
+
+           SELECT BIN-MOVE-FILE
+               ASSIGN TO 'BINMVIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MOVE-STATUS.
+
+           SELECT BIN-MOVE-LOG-FILE
+               ASSIGN TO 'BINMVLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MOVELOG-STATUS.
+
+           COPY EXCPSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENTORY-FILE.
@@ -62,6 +104,7 @@
               88 ITEM-ACTIVE      VALUE 'A'.
               88 ITEM-DISCONTINUED VALUE 'D'.
               88 ITEM-ON-HOLD     VALUE 'H'.
+           05 INV-SUPPLIER        PIC X(10).
 
        SD  SORT-FILE.
        01  SORT-RECORD.
@@ -75,13 +118,70 @@
        FD  SORTED-OUTPUT.
        01  SORTED-RECORD          PIC X(100).
 
+       FD  PO-EXTRACT-FILE.
+       01  PO-EXTRACT-RECORD      PIC X(100).
+
+       FD  ABC-REPORT-FILE.
+       01  ABC-REPORT-RECORD      PIC X(100).
+
+       FD  PHYSICAL-COUNT-FILE.
+       01  PHYSICAL-COUNT-RECORD.
+           05 PC-ITEM-ID          PIC X(10).
+           05 PC-WAREHOUSE        PIC X(4).
+           05 PC-AISLE            PIC X(2).
+           05 PC-SHELF            PIC 9(2).
+           05 PC-BIN              PIC 9(3).
+           05 PC-COUNTED-QTY      PIC S9(7).
+
+       FD  VARIANCE-RPT-FILE.
+       01  VARIANCE-RPT-RECORD    PIC X(100).
+
+       FD  RECEIPT-FILE.
+       01  RECEIPT-TRANS-RECORD.
+           05 RCV-ITEM-ID         PIC X(10).
+           05 RCV-QTY-RECEIVED    PIC S9(7).
+
+       FD  RECEIPT-RPT-FILE.
+       01  RECEIPT-RPT-RECORD     PIC X(100).
+
+       FD  BIN-MOVE-FILE.
+       01  BIN-MOVE-TRANS-RECORD.
+           05 BM-ITEM-ID          PIC X(10).
+           05 BM-FROM-LOCATION    PIC X(20).
+           05 BM-TO-LOCATION      PIC X(20).
+
+       FD  BIN-MOVE-LOG-FILE.
+       01  BIN-MOVE-LOG-RECORD    PIC X(100).
+
+       COPY EXCPLOG.
+
        WORKING-STORAGE SECTION.
+       01  WS-EXLOG-STATUS        PIC X(2).
+       01  WS-EXLOG-FILE-NAME     PIC X(20).
+       01  WS-EXLOG-DESC          PIC X(60).
+       01  WS-EXLOG-STATUS-IN     PIC X(2).
+       01  WS-RETURN-CODE         PIC S9(4) COMP VALUE ZERO.
        01  WS-INV-STATUS          PIC X(2).
+           88 WS-INV-SUCCESS       VALUE '00'.
+           88 WS-INV-EOF           VALUE '10'.
+           88 WS-INV-DUP-KEY       VALUE '22'.
+           88 WS-INV-NOT-FOUND     VALUE '23'.
+           88 WS-INV-FILE-MISSING  VALUE '05' '35'.
        01  WS-OUT-STATUS          PIC X(2).
+       01  WS-PO-STATUS           PIC X(2).
+       01  WS-ABC-STATUS          PIC X(2).
+       01  WS-PHYS-STATUS         PIC X(2).
+       01  WS-VAR-STATUS          PIC X(2).
+       01  WS-RECV-STATUS         PIC X(2).
+       01  WS-RECVRPT-STATUS      PIC X(2).
+       01  WS-MOVE-STATUS         PIC X(2).
+       01  WS-MOVELOG-STATUS      PIC X(2).
 
-      *--- Warehouse summary table ---
+      *--- Warehouse summary table - raised from 10 to 50 entries
+      *--- to cover our current warehouse count, with an explicit
+      *--- overflow alert instead of silently dropping totals.
        01  WS-WAREHOUSE-TABLE.
-           05 WS-WH-ENTRY OCCURS 10 TIMES
+           05 WS-WH-ENTRY OCCURS 50 TIMES
                            ASCENDING KEY IS WS-WH-CODE
                            INDEXED BY WH-IDX.
               10 WS-WH-CODE       PIC X(4).
@@ -90,6 +190,17 @@
               10 WS-WH-TOTAL-VAL  PIC S9(11)V99 COMP-3 VALUE ZEROS.
               10 WS-WH-REORDER-CT PIC 9(6) VALUE ZEROS.
        01  WS-WH-COUNT            PIC 9(2) VALUE ZEROS.
+       01  WS-WH-OVERFLOW-COUNT   PIC 9(4) VALUE ZEROS.
+
+      *--- Supplier totals for the reorder items, used to group the
+      *--- PO extract by supplier without requiring a separate sort.
+       01  WS-PO-SUPPLIER-TABLE.
+           05 WS-PO-SUP-ENTRY OCCURS 50 TIMES
+                              INDEXED BY PO-IDX.
+              10 WS-PO-SUP-CODE   PIC X(10).
+              10 WS-PO-SUP-COUNT  PIC 9(4) VALUE ZEROS.
+       01  WS-PO-SUP-COUNT-USED   PIC 9(3) VALUE ZEROS.
+       01  WS-PO-SUP-OVERFLOW-CT  PIC 9(4) VALUE ZEROS.
 
       *--- Category lookup table ---
        01  WS-CATEGORY-TABLE.
@@ -104,11 +215,15 @@
               10 WS-CAT-CODE      PIC X(3).
               10 WS-CAT-DESC      PIC X(20).
 
-      *--- Reorder list (items below reorder point) ---
+      *--- Reorder list (items below reorder point) - raised from
+      *--- 100 to 500 entries to cover our current SKU volume below
+      *--- reorder point, with an explicit overflow alert instead
+      *--- of silently discarding items past the limit.
        01  WS-REORDER-LIST.
            05 WS-REORDER-COUNT    PIC 9(4) VALUE ZEROS.
+           05 WS-REORDER-OVERFLOW-CT PIC 9(4) VALUE ZEROS.
            05 WS-REORDER-ITEMS.
-              10 WS-REORDER-ENTRY OCCURS 100 TIMES
+              10 WS-REORDER-ENTRY OCCURS 500 TIMES
                                   INDEXED BY REORD-IDX.
                  15 WS-RO-ITEM-ID    PIC X(10).
                  15 WS-RO-DESC       PIC X(50).
@@ -137,25 +252,149 @@
        01  WS-LOCATION-STRING     PIC X(20).
        01  WS-DELIM-COUNT         PIC 9(2).
 
+      *--- Flat view of SORTED-RECORD used to read back the fields
+      *--- WRITE SORTED-RECORD FROM SORT-RECORD laid down, so the
+      *--- ABC report can walk SORTOUT without re-sorting.
+       01  SORTED-RECORD-R REDEFINES SORTED-RECORD.
+           05 SRT-ITEM-ID         PIC X(10).
+           05 SRT-DESCRIPTION     PIC X(50).
+           05 SRT-CATEGORY        PIC X(3).
+           05 SRT-WAREHOUSE       PIC X(4).
+           05 SRT-QTY             PIC S9(7) COMP-3.
+           05 SRT-VALUE           PIC S9(9)V99 COMP-3.
+           05 FILLER              PIC X(23).
+
+      *--- Run-mode control: RPT (default reorder/value reporting),
+      *--- CYCL (cycle-count reconciliation), RECV (goods receipt),
+      *--- MOVE (bin-to-bin relocation).
+       01  WS-CONTROL-FIELDS.
+           05 WS-PARM-DATA        PIC X(80).
+           05 WS-RUN-MODE         PIC X(4).
+              88 MODE-REPORT      VALUE 'RPT '.
+              88 MODE-CYCLE-COUNT VALUE 'CYCL'.
+              88 MODE-RECEIPT     VALUE 'RECV'.
+              88 MODE-BIN-MOVE    VALUE 'MOVE'.
+
+       01  WS-RUN-DATE-8          PIC 9(8).
+       01  WS-TOTAL-INV-VALUE     PIC S9(11)V99 VALUE ZEROS.
+       01  WS-CUML-VALUE          PIC S9(11)V99 VALUE ZEROS.
+       01  WS-CUML-PCT            PIC S9(3)V99 VALUE ZEROS.
+       01  WS-VARIANCE            PIC S9(7)    VALUE ZEROS.
+       01  WS-VAR-TOLERANCE       PIC S9(7)    VALUE +5.
+       01  WS-VARIANCE-COUNT      PIC 9(4)     VALUE ZEROS.
+
+       01  WS-MORE-SWITCHES.
+           05 WS-ABC-EOF-SW       PIC X(1) VALUE 'N'.
+              88 ABC-EOF          VALUE 'Y'.
+           05 WS-PHYS-EOF-SW      PIC X(1) VALUE 'N'.
+              88 PHYS-EOF         VALUE 'Y'.
+           05 WS-RECV-EOF-SW      PIC X(1) VALUE 'N'.
+              88 RECV-EOF         VALUE 'Y'.
+           05 WS-MOVE-EOF-SW      PIC X(1) VALUE 'N'.
+              88 BMOVE-EOF        VALUE 'Y'.
+
+       01  WS-ABC-DETAIL-LINE.
+           05 WS-ABC-ITEM-ID      PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ABC-DESC         PIC X(50).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ABC-VALUE        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ABC-CUML-PCT     PIC ZZ9.99.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-ABC-CLASS        PIC X(1).
+
+       01  WS-PO-DETAIL-LINE.
+           05 WS-POD-ITEM-ID      PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-POD-DESC         PIC X(50).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-POD-REORD-QTY    PIC ZZZ,ZZ9.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-POD-SUPPLIER     PIC X(10).
+
+       01  WS-VARIANCE-DETAIL-LINE.
+           05 WS-VAR-ITEM-ID      PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-VAR-DESC         PIC X(50).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-VAR-ON-HAND      PIC ZZZ,ZZ9-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-VAR-COUNTED      PIC ZZZ,ZZ9-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-VAR-VARIANCE     PIC ZZZ,ZZ9-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-VAR-NOTE         PIC X(15).
+
+       01  WS-RECEIPT-DETAIL-LINE.
+           05 WS-RCD-ITEM-ID      PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-RCD-QTY-RECVD    PIC ZZZ,ZZ9-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-RCD-NEW-ON-HAND  PIC ZZZ,ZZ9-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-RCD-NEW-ON-ORDER PIC ZZZ,ZZ9-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-RCD-RESULT       PIC X(20).
+
+       01  WS-MOVE-LOG-DETAIL-LINE.
+           05 WS-MVL-ITEM-ID      PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-MVL-FROM         PIC X(20).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-MVL-TO           PIC X(20).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 WS-MVL-RESULT       PIC X(20).
+
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
-           PERFORM 1000-INITIALIZE
-           PERFORM 2000-CHECK-INVENTORY-LEVELS
-           PERFORM 3000-GENERATE-REORDER-REPORT
-           PERFORM 4000-SORT-BY-VALUE
-           PERFORM 5000-DISPLAY-WAREHOUSE-SUMMARY
-           PERFORM 9000-CLEANUP
-           STOP RUN.
+           PERFORM 0050-GET-PARAMETERS
+           EVALUATE TRUE
+               WHEN MODE-CYCLE-COUNT
+                   PERFORM 7000-RUN-CYCLE-COUNT
+               WHEN MODE-RECEIPT
+                   PERFORM 8000-RUN-GOODS-RECEIPT
+               WHEN MODE-BIN-MOVE
+                   PERFORM 8500-RUN-BIN-MOVE
+               WHEN OTHER
+                   PERFORM 1000-INITIALIZE
+                   PERFORM 2000-CHECK-INVENTORY-LEVELS
+                   PERFORM 3000-GENERATE-REORDER-REPORT
+                   PERFORM 3100-WRITE-PO-EXTRACT
+                   PERFORM 4000-SORT-BY-VALUE
+                   PERFORM 4300-GENERATE-ABC-REPORT
+                   PERFORM 5000-DISPLAY-WAREHOUSE-SUMMARY
+                   PERFORM 9000-CLEANUP
+           END-EVALUATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       0050-GET-PARAMETERS.
+      *--- PARM position 1-4 selects the run mode; default RPT
+      *--- runs the existing reorder/value reporting sequence.
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+           MOVE WS-PARM-DATA(1:4) TO WS-RUN-MODE
+           IF NOT MODE-CYCLE-COUNT AND NOT MODE-RECEIPT
+                   AND NOT MODE-BIN-MOVE
+               SET MODE-REPORT TO TRUE
+           END-IF.
 
        1000-INITIALIZE.
            OPEN I-O INVENTORY-FILE
            IF WS-INV-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING INVENTORY FILE: '
                        WS-INV-STATUS
-               STOP RUN
+               MOVE 'INVENTORY-FILE'    TO WS-EXLOG-FILE-NAME
+               MOVE WS-INV-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING INVENTORY FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
            END-IF
            INITIALIZE WS-WAREHOUSE-TABLE
-           INITIALIZE WS-REORDER-LIST.
+           INITIALIZE WS-REORDER-LIST
+           INITIALIZE WS-PO-SUPPLIER-TABLE.
 
        2000-CHECK-INVENTORY-LEVELS.
       *--- Read all records and check levels ---
@@ -163,7 +402,9 @@
            START INVENTORY-FILE KEY > INV-ITEM-ID
                INVALID KEY
                    DISPLAY 'EMPTY INVENTORY FILE'
-                   STOP RUN
+                   MOVE 16 TO WS-RETURN-CODE
+                   MOVE WS-RETURN-CODE TO RETURN-CODE
+                   GOBACK
            END-START
            READ INVENTORY-FILE NEXT RECORD
                AT END GO TO 2000-EXIT
@@ -185,6 +426,7 @@
       *--- Calculate item value ---
            COMPUTE WS-ITEM-VALUE =
                INV-QTY-ON-HAND * INV-UNIT-COST
+           ADD WS-ITEM-VALUE TO WS-TOTAL-INV-VALUE
 
       *--- Calculate profit margin ---
            IF INV-UNIT-COST > ZEROS
@@ -199,7 +441,7 @@
       *--- Check if reorder needed ---
            IF ITEM-ACTIVE AND
               WS-AVAILABLE-QTY < INV-REORDER-POINT
-               IF WS-REORDER-COUNT < 100
+               IF WS-REORDER-COUNT < 500
                    ADD 1 TO WS-REORDER-COUNT
                    SET REORD-IDX TO WS-REORDER-COUNT
                    MOVE INV-ITEM-ID     TO
@@ -212,15 +454,43 @@
                        WS-RO-REORD-PT(REORD-IDX)
                    MOVE INV-REORDER-QTY TO
                        WS-RO-REORD-QTY(REORD-IDX)
+                   MOVE INV-SUPPLIER TO
+                       WS-RO-SUPPLIER(REORD-IDX)
+                   PERFORM 2120-UPDATE-SUPPLIER-TOTALS
+               ELSE
+                   ADD 1 TO WS-REORDER-OVERFLOW-CT
                END-IF
            END-IF.
 
+       2120-UPDATE-SUPPLIER-TOTALS.
+      *--- Tracks the distinct suppliers seen on the reorder list
+      *--- so 3100-WRITE-PO-EXTRACT can group the PO extract by
+      *--- supplier without needing a separate sort pass.
+           SET PO-IDX TO 1
+           SEARCH WS-PO-SUP-ENTRY
+               AT END
+                   IF WS-PO-SUP-COUNT-USED < 50
+                       ADD 1 TO WS-PO-SUP-COUNT-USED
+                       SET PO-IDX TO WS-PO-SUP-COUNT-USED
+                       MOVE INV-SUPPLIER TO WS-PO-SUP-CODE(PO-IDX)
+                       MOVE 1 TO WS-PO-SUP-COUNT(PO-IDX)
+                   ELSE
+      *--- Table's full - this item's supplier gets no slot and so
+      *--- would otherwise drop out of 3100-WRITE-PO-EXTRACT with no
+      *--- indication, same overflow-alert pattern as the warehouse
+      *--- and reorder-list tables above.
+                       ADD 1 TO WS-PO-SUP-OVERFLOW-CT
+                   END-IF
+               WHEN WS-PO-SUP-CODE(PO-IDX) = INV-SUPPLIER
+                   ADD 1 TO WS-PO-SUP-COUNT(PO-IDX)
+           END-SEARCH.
+
        2110-UPDATE-WAREHOUSE-TOTALS.
       *--- Search for warehouse in table ---
            SET WH-IDX TO 1
            SEARCH WS-WH-ENTRY
                AT END
-                   IF WS-WH-COUNT < 10
+                   IF WS-WH-COUNT < 50
                        ADD 1 TO WS-WH-COUNT
                        SET WH-IDX TO WS-WH-COUNT
                        MOVE INV-WAREHOUSE TO WS-WH-CODE(WH-IDX)
@@ -232,6 +502,8 @@
                        IF WS-AVAILABLE-QTY < INV-REORDER-POINT
                            MOVE 1 TO WS-WH-REORDER-CT(WH-IDX)
                        END-IF
+                   ELSE
+                       ADD 1 TO WS-WH-OVERFLOW-COUNT
                    END-IF
                WHEN WS-WH-CODE(WH-IDX) = INV-WAREHOUSE
                    ADD 1 TO WS-WH-ITEM-COUNT(WH-IDX)
@@ -264,8 +536,66 @@
                END-PERFORM
            ELSE
                DISPLAY 'No items require reorder at this time.'
+           END-IF
+           IF WS-REORDER-OVERFLOW-CT > ZEROS
+               DISPLAY '*** WARNING: ' WS-REORDER-OVERFLOW-CT
+                   ' ITEM(S) BELOW REORDER POINT DROPPED - '
+                   'WS-REORDER-ITEMS TABLE FULL ***'
+           END-IF
+           IF WS-WH-OVERFLOW-COUNT > ZEROS
+               DISPLAY '*** WARNING: ' WS-WH-OVERFLOW-COUNT
+                   ' WAREHOUSE TOTAL(S) DROPPED - '
+                   'WS-WAREHOUSE-TABLE FULL ***'
+           END-IF
+           IF WS-PO-SUP-OVERFLOW-CT > ZEROS
+               DISPLAY '*** WARNING: ' WS-PO-SUP-OVERFLOW-CT
+                   ' SUPPLIER(S) DROPPED FROM PO EXTRACT - '
+                   'WS-PO-SUPPLIER-TABLE FULL ***'
            END-IF.
 
+       3100-WRITE-PO-EXTRACT.
+      *--- Purchase-order extract grouped by supplier, built from
+      *--- the supplier totals accumulated alongside the reorder
+      *--- list in 2120-UPDATE-SUPPLIER-TOTALS.
+           OPEN OUTPUT PO-EXTRACT-FILE
+           IF WS-PO-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PO EXTRACT FILE: ' WS-PO-STATUS
+               MOVE 'PO-EXTRACT-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-PO-STATUS        TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING PO EXTRACT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM VARYING PO-IDX FROM 1 BY 1
+               UNTIL PO-IDX > WS-PO-SUP-COUNT-USED
+               MOVE SPACES TO PO-EXTRACT-RECORD
+               STRING 'SUPPLIER: ' DELIMITED BY SIZE
+                      WS-PO-SUP-CODE(PO-IDX) DELIMITED BY SIZE
+                      '  ITEMS TO ORDER: ' DELIMITED BY SIZE
+                      WS-PO-SUP-COUNT(PO-IDX) DELIMITED BY SIZE
+                      INTO PO-EXTRACT-RECORD
+               END-STRING
+               WRITE PO-EXTRACT-RECORD
+               PERFORM VARYING REORD-IDX FROM 1 BY 1
+                   UNTIL REORD-IDX > WS-REORDER-COUNT
+                   IF WS-RO-SUPPLIER(REORD-IDX) =
+                       WS-PO-SUP-CODE(PO-IDX)
+                       MOVE WS-RO-ITEM-ID(REORD-IDX)
+                           TO WS-POD-ITEM-ID
+                       MOVE WS-RO-DESC(REORD-IDX)
+                           TO WS-POD-DESC
+                       MOVE WS-RO-REORD-QTY(REORD-IDX)
+                           TO WS-POD-REORD-QTY
+                       MOVE WS-PO-SUP-CODE(PO-IDX)
+                           TO WS-POD-SUPPLIER
+                       WRITE PO-EXTRACT-RECORD FROM WS-PO-DETAIL-LINE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           CLOSE PO-EXTRACT-FILE.
+
        4000-SORT-BY-VALUE.
       *--- Sort inventory by total value descending ---
            SORT SORT-FILE
@@ -312,6 +642,67 @@
        4200-EXIT.
            CLOSE SORTED-OUTPUT.
 
+       4300-GENERATE-ABC-REPORT.
+      *--- Walks SORTOUT (already in descending value order) and
+      *--- classifies each item A/B/C off its cumulative share of
+      *--- total inventory value - standard ABC analysis instead
+      *--- of hand-building it from SORTOUT in a spreadsheet.
+           OPEN INPUT SORTED-OUTPUT
+           IF WS-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SORTED OUTPUT: ' WS-OUT-STATUS
+               MOVE 'SORTED-OUTPUT'     TO WS-EXLOG-FILE-NAME
+               MOVE WS-OUT-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING SORTED OUTPUT' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT ABC-REPORT-FILE
+           IF WS-ABC-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ABC REPORT FILE: '
+                       WS-ABC-STATUS
+               MOVE 'ABC-REPORT-FILE'   TO WS-EXLOG-FILE-NAME
+               MOVE WS-ABC-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING ABC REPORT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE ZEROS TO WS-CUML-VALUE
+           READ SORTED-OUTPUT
+               AT END SET ABC-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL ABC-EOF
+               PERFORM 4310-CLASSIFY-AND-WRITE
+               READ SORTED-OUTPUT
+                   AT END SET ABC-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-OUTPUT
+           CLOSE ABC-REPORT-FILE.
+
+       4310-CLASSIFY-AND-WRITE.
+           ADD SRT-VALUE TO WS-CUML-VALUE
+           IF WS-TOTAL-INV-VALUE > ZEROS
+               COMPUTE WS-CUML-PCT =
+                   (WS-CUML-VALUE / WS-TOTAL-INV-VALUE) * 100
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-CUML-PCT <= 20
+                   MOVE 'A' TO WS-ABC-CLASS
+               WHEN WS-CUML-PCT <= 50
+                   MOVE 'B' TO WS-ABC-CLASS
+               WHEN OTHER
+                   MOVE 'C' TO WS-ABC-CLASS
+           END-EVALUATE
+           MOVE SRT-ITEM-ID     TO WS-ABC-ITEM-ID
+           MOVE SRT-DESCRIPTION TO WS-ABC-DESC
+           MOVE SRT-VALUE       TO WS-ABC-VALUE
+           MOVE WS-CUML-PCT     TO WS-ABC-CUML-PCT
+           WRITE ABC-REPORT-RECORD FROM WS-ABC-DETAIL-LINE.
+
        5000-DISPLAY-WAREHOUSE-SUMMARY.
            DISPLAY ' '
            DISPLAY '===== WAREHOUSE SUMMARY ====='
@@ -370,5 +761,281 @@
            INSPECT INV-DESCRIPTION
                REPLACING ALL LOW-VALUES BY SPACES.
 
+       7000-RUN-CYCLE-COUNT.
+      *--- Cycle-count / physical-inventory reconciliation: reads
+      *--- a physical-count input file and compares it against
+      *--- INV-QTY-ON-HAND, reporting and posting any variance
+      *--- beyond WS-VAR-TOLERANCE.
+           OPEN I-O INVENTORY-FILE
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY FILE: '
+                       WS-INV-STATUS
+               MOVE 'INVENTORY-FILE'    TO WS-EXLOG-FILE-NAME
+               MOVE WS-INV-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING INVENTORY FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT PHYSICAL-COUNT-FILE
+           IF WS-PHYS-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PHYSICAL COUNT FILE: '
+                       WS-PHYS-STATUS
+               MOVE 'PHYSICAL-CNT-FILE'  TO WS-EXLOG-FILE-NAME
+               MOVE WS-PHYS-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING PHYSICAL COUNT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT VARIANCE-RPT-FILE
+           IF WS-VAR-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING VARIANCE REPORT FILE: '
+                       WS-VAR-STATUS
+               MOVE 'VARIANCE-RPT-FILE'  TO WS-EXLOG-FILE-NAME
+               MOVE WS-VAR-STATUS        TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING VARIANCE REPORT FILE'
+                                        TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ PHYSICAL-COUNT-FILE
+               AT END SET PHYS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL PHYS-EOF
+               PERFORM 7100-PROCESS-PHYSICAL-COUNT
+               READ PHYSICAL-COUNT-FILE
+                   AT END SET PHYS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           DISPLAY 'CYCLE COUNT VARIANCES POSTED: ' WS-VARIANCE-COUNT
+           CLOSE INVENTORY-FILE
+           CLOSE PHYSICAL-COUNT-FILE
+           CLOSE VARIANCE-RPT-FILE.
+
+       7100-PROCESS-PHYSICAL-COUNT.
+           MOVE PC-ITEM-ID TO INV-ITEM-ID
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE PC-ITEM-ID TO WS-VAR-ITEM-ID
+                   MOVE SPACES     TO WS-VAR-DESC
+                   MOVE ZEROS      TO WS-VAR-ON-HAND
+                   MOVE PC-COUNTED-QTY TO WS-VAR-COUNTED
+                   MOVE ZEROS      TO WS-VAR-VARIANCE
+                   MOVE 'ITEM NOT FOUND' TO WS-VAR-NOTE
+                   WRITE VARIANCE-RPT-RECORD
+                       FROM WS-VARIANCE-DETAIL-LINE
+                   GO TO 7100-EXIT
+           END-READ
+           COMPUTE WS-VARIANCE = PC-COUNTED-QTY - INV-QTY-ON-HAND
+           IF WS-VARIANCE > WS-VAR-TOLERANCE
+                   OR WS-VARIANCE < (0 - WS-VAR-TOLERANCE)
+               ADD 1 TO WS-VARIANCE-COUNT
+               MOVE INV-ITEM-ID      TO WS-VAR-ITEM-ID
+               MOVE INV-DESCRIPTION  TO WS-VAR-DESC
+               MOVE INV-QTY-ON-HAND  TO WS-VAR-ON-HAND
+               MOVE PC-COUNTED-QTY   TO WS-VAR-COUNTED
+               MOVE WS-VARIANCE      TO WS-VAR-VARIANCE
+               MOVE 'ADJUSTED'       TO WS-VAR-NOTE
+               WRITE VARIANCE-RPT-RECORD FROM WS-VARIANCE-DETAIL-LINE
+               MOVE PC-COUNTED-QTY TO INV-QTY-ON-HAND
+               REWRITE INVENTORY-RECORD
+           END-IF.
+       7100-EXIT.
+           EXIT.
+
+       8000-RUN-GOODS-RECEIPT.
+      *--- Goods-receipt transaction: increments INV-QTY-ON-HAND,
+      *--- decrements INV-QTY-ON-ORDER, and stamps INV-LAST-RECEIPT
+      *--- as stock actually arrives.
+           OPEN I-O INVENTORY-FILE
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY FILE: '
+                       WS-INV-STATUS
+               MOVE 'INVENTORY-FILE'    TO WS-EXLOG-FILE-NAME
+               MOVE WS-INV-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING INVENTORY FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT RECEIPT-FILE
+           IF WS-RECV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RECEIPT FILE: ' WS-RECV-STATUS
+               MOVE 'RECEIPT-FILE'      TO WS-EXLOG-FILE-NAME
+               MOVE WS-RECV-STATUS      TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING RECEIPT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT RECEIPT-RPT-FILE
+           IF WS-RECVRPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RECEIPT REPORT FILE: '
+                       WS-RECVRPT-STATUS
+               MOVE 'RECEIPT-RPT-FILE'  TO WS-EXLOG-FILE-NAME
+               MOVE WS-RECVRPT-STATUS   TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING RECEIPT REPORT FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD
+           READ RECEIPT-FILE
+               AT END SET RECV-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL RECV-EOF
+               PERFORM 8100-PROCESS-RECEIPT
+               READ RECEIPT-FILE
+                   AT END SET RECV-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-FILE
+           CLOSE RECEIPT-FILE
+           CLOSE RECEIPT-RPT-FILE.
+
+       8100-PROCESS-RECEIPT.
+           MOVE RCV-ITEM-ID TO INV-ITEM-ID
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE RCV-ITEM-ID TO WS-RCD-ITEM-ID
+                   MOVE ZEROS TO WS-RCD-QTY-RECVD
+                   MOVE ZEROS TO WS-RCD-NEW-ON-HAND
+                   MOVE ZEROS TO WS-RCD-NEW-ON-ORDER
+                   MOVE 'ITEM NOT FOUND' TO WS-RCD-RESULT
+                   WRITE RECEIPT-RPT-RECORD
+                       FROM WS-RECEIPT-DETAIL-LINE
+                   GO TO 8100-EXIT
+           END-READ
+           ADD RCV-QTY-RECEIVED TO INV-QTY-ON-HAND
+           SUBTRACT RCV-QTY-RECEIVED FROM INV-QTY-ON-ORDER
+           MOVE WS-RUN-DATE-8 TO INV-LAST-RECEIPT
+           REWRITE INVENTORY-RECORD
+           MOVE INV-ITEM-ID      TO WS-RCD-ITEM-ID
+           MOVE RCV-QTY-RECEIVED TO WS-RCD-QTY-RECVD
+           MOVE INV-QTY-ON-HAND  TO WS-RCD-NEW-ON-HAND
+           MOVE INV-QTY-ON-ORDER TO WS-RCD-NEW-ON-ORDER
+           MOVE 'RECEIVED'       TO WS-RCD-RESULT
+           WRITE RECEIPT-RPT-RECORD FROM WS-RECEIPT-DETAIL-LINE.
+       8100-EXIT.
+           EXIT.
+
+       8500-RUN-BIN-MOVE.
+      *--- Bin-to-bin relocation transaction - wires the location
+      *--- parsing/formatting/description-cleanup paragraphs that
+      *--- were written but never called into a real transaction.
+           OPEN I-O INVENTORY-FILE
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY FILE: '
+                       WS-INV-STATUS
+               MOVE 'INVENTORY-FILE'    TO WS-EXLOG-FILE-NAME
+               MOVE WS-INV-STATUS       TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING INVENTORY FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT BIN-MOVE-FILE
+           IF WS-MOVE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING BIN MOVE FILE: ' WS-MOVE-STATUS
+               MOVE 'BIN-MOVE-FILE'     TO WS-EXLOG-FILE-NAME
+               MOVE WS-MOVE-STATUS      TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING BIN MOVE FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT BIN-MOVE-LOG-FILE
+           IF WS-MOVELOG-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING BIN MOVE LOG FILE: '
+                       WS-MOVELOG-STATUS
+               MOVE 'BIN-MOVE-LOG-FILE' TO WS-EXLOG-FILE-NAME
+               MOVE WS-MOVELOG-STATUS   TO WS-EXLOG-STATUS-IN
+               MOVE 'ERROR OPENING BIN MOVE LOG FILE' TO WS-EXLOG-DESC
+               PERFORM 9800-LOG-EXCEPTION
+               MOVE 12 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ BIN-MOVE-FILE
+               AT END SET BMOVE-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL BMOVE-EOF
+               PERFORM 8600-PROCESS-BIN-MOVE
+               READ BIN-MOVE-FILE
+                   AT END SET BMOVE-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-FILE
+           CLOSE BIN-MOVE-FILE
+           CLOSE BIN-MOVE-LOG-FILE.
+
+       8600-PROCESS-BIN-MOVE.
+           MOVE BM-ITEM-ID TO INV-ITEM-ID
+           MOVE BM-ITEM-ID      TO WS-MVL-ITEM-ID
+           MOVE BM-FROM-LOCATION TO WS-MVL-FROM
+           MOVE BM-TO-LOCATION  TO WS-MVL-TO
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE 'ITEM NOT FOUND' TO WS-MVL-RESULT
+                   WRITE BIN-MOVE-LOG-RECORD
+                       FROM WS-MOVE-LOG-DETAIL-LINE
+                   GO TO 8600-EXIT
+           END-READ
+           MOVE BM-FROM-LOCATION TO WS-LOCATION-STRING
+           PERFORM 6000-PARSE-LOCATION
+           IF WS-P-WAREHOUSE NOT = INV-WAREHOUSE
+                   OR WS-P-AISLE  NOT = INV-AISLE
+                   OR WS-P-SHELF  NOT = INV-SHELF
+                   OR WS-P-BIN    NOT = INV-BIN
+               MOVE 'FROM LOCATION MISMATCH' TO WS-MVL-RESULT
+               WRITE BIN-MOVE-LOG-RECORD FROM WS-MOVE-LOG-DETAIL-LINE
+               GO TO 8600-EXIT
+           END-IF
+           MOVE BM-TO-LOCATION TO WS-LOCATION-STRING
+           PERFORM 6000-PARSE-LOCATION
+           MOVE WS-P-WAREHOUSE TO INV-WAREHOUSE
+           MOVE WS-P-AISLE     TO INV-AISLE
+           MOVE WS-P-SHELF     TO INV-SHELF
+           MOVE WS-P-BIN       TO INV-BIN
+           PERFORM 6200-INSPECT-DESCRIPTION
+           REWRITE INVENTORY-RECORD
+           PERFORM 6100-FORMAT-LOCATION
+           MOVE WS-LOCATION-STRING TO WS-MVL-TO
+           MOVE 'MOVED'        TO WS-MVL-RESULT
+           WRITE BIN-MOVE-LOG-RECORD FROM WS-MOVE-LOG-DETAIL-LINE.
+       8600-EXIT.
+           EXIT.
+
        9000-CLEANUP.
            CLOSE INVENTORY-FILE.
+
+      *================================================================*
+      * 9800-LOG-EXCEPTION - appends one record to the shared
+      * cross-program daily error log. Callers set WS-EXLOG-FILE-NAME,
+      * WS-EXLOG-STATUS-IN, and WS-EXLOG-DESC before performing this.
+      *================================================================*
+       9800-LOG-EXCEPTION.
+           MOVE 'INVNTORY'          TO EXLOG-PROGRAM-ID
+           ACCEPT EXLOG-DATE        FROM DATE YYYYMMDD
+           ACCEPT EXLOG-TIME        FROM TIME
+           MOVE WS-EXLOG-STATUS-IN  TO EXLOG-STATUS-CODE
+           MOVE WS-EXLOG-FILE-NAME  TO EXLOG-FILE-NAME
+           MOVE WS-EXLOG-DESC       TO EXLOG-DESCRIPTION
+           OPEN EXTEND DAILY-ERROR-LOG-FILE
+           IF WS-EXLOG-STATUS = '05' OR '35'
+               OPEN OUTPUT DAILY-ERROR-LOG-FILE
+               CLOSE DAILY-ERROR-LOG-FILE
+               OPEN EXTEND DAILY-ERROR-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE DAILY-ERROR-LOG-FILE.
